@@ -0,0 +1,78 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGWS028                                    *
+      *   OBJETIVO      : COMMAREA DO GRUPO DE MANUTENCAO DE ALUNO    *
+      *                   (SAGBB028-INCLUSAO, SAGBB029-CONSULTA,      *
+      *                    SAGBB030-ALTERACAO, SAGBB031-EXCLUSAO)     *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 21/10/2004        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : INCLUSAO DO CODIGO DE OPERACAO, OPERADOR,     *
+      *                 SITUACAO DO ALUNO, ENDERECO DE CORRESPONDEN-  *
+      *                 CIA, GRUPO DE TELEFONES (CELULAR/RESPONSAVEL/ *
+      *                 FIXO) E CURSO/TURMA DE MATRICULA INICIAL      *
+      *===============================================================*
+      *
+       01          WS028-COMMAREA.
+      *
+      *        --- CONTROLE DA TRANSACAO -------------------------
+           03      WS028-CD-OPERACAO       PIC     X(001).
+             88    WS028-OPERAC-INCLUIR              VALUE 'I'.
+             88    WS028-OPERAC-CONSULTAR            VALUE 'C'.
+             88    WS028-OPERAC-ALTERAR              VALUE 'A'.
+             88    WS028-OPERAC-EXCLUIR              VALUE 'E'.
+      *
+           03      WS028-CD-RETORNO        PIC     9(002).
+           03      WS028-MENSAGEM          PIC     X(080).
+           03      WS028-CO-OPERADOR       PIC     X(008).
+      *
+      *        --- CHAVE E SITUACAO DO ALUNO -----------------------
+           03      WS028-CO-ALUNO          PIC     9(009).
+           03      WS028-IC-SITUACAO       PIC     X(001).
+             88    WS028-ALUNO-ATIVO                  VALUE 'A'.
+             88    WS028-ALUNO-INATIVO                VALUE 'I'.
+      *
+      *        --- DADOS CADASTRAIS DO ALUNO ------------------------
+           03      WS028-NO-ALUNO          PIC     X(060).
+           03      WS028-DT-NASCIMENTO     PIC     X(010).
+           03      WS028-IC-SEXO           PIC     X(001).
+           03      WS028-NU-CPF            PIC     9(011).
+      *
+      *        --- TELEFONE CELULAR (COMPATIBILIDADE - VIDE TAMBEM   *
+      *            O GRUPO WS028-TELEFONES MAIS ABAIXO) --------------
+           03      WS028-CO-LOCAL-CEL      PIC     9(003).
+           03      WS028-NU-TELEF-CEL      PIC     9(009).
+      *
+           03      WS028-NO-E-MAIL         PIC     X(060).
+           03      WS028-NO-OBS            PIC     X(100).
+      *
+      *        --- ENDERECO DE CORRESPONDENCIA -----------------------
+           03      WS028-NO-LOGRADOURO     PIC     X(060).
+           03      WS028-NU-ENDERECO       PIC     X(010).
+           03      WS028-NO-BAIRRO         PIC     X(040).
+           03      WS028-NO-CIDADE         PIC     X(040).
+           03      WS028-SG-UF             PIC     X(002).
+           03      WS028-NU-CEP            PIC     9(008).
+      *
+      *        --- TELEFONES (CELULAR ALUNO / RESPONSAVEL / FIXO) ----
+           03      WS028-QT-TELEFONES      PIC     9(001).
+           03      WS028-TELEFONES         OCCURS  3 TIMES.
+             05    WS028-TP-TELEFONE       PIC     9(001).
+               88  WS028-TEL-CELULAR                VALUE 1.
+               88  WS028-TEL-RESPONSAVEL            VALUE 2.
+               88  WS028-TEL-FIXO                   VALUE 3.
+             05    WS028-CO-LOCAL-TEL      PIC     9(003).
+             05    WS028-NU-TELEFONE       PIC     9(009).
+      *
+      *        --- MATRICULA INICIAL (CURSO/TURMA) --------------------
+           03      WS028-CO-CURSO          PIC     9(005).
+           03      WS028-CO-TURMA          PIC     9(005).
+      *
+      *===============================================================*
