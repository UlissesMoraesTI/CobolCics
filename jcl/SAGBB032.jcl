@@ -0,0 +1,28 @@
+//SAGBB032 JOB (SISAG),'RELATORIO ALUNOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ULISSES & MORAES INFORMATICA S/C LTDA                        *
+//*--------------------------------------------------------------*
+//*  SISTEMA  : SISAG                                             *
+//*  JOB      : SAGBB032                                          *
+//*  OBJETIVO : EMITIR O RELATORIO DIARIO DE ALUNOS INCLUIDOS NA  *
+//*             DATA CORRENTE (SAGTBS01_ALUNOS)                   *
+//*--------------------------------------------------------------*
+//*  HISTORICO DE ALTERACOES                                      *
+//*--------------------------------------------------------------*
+//*  PROGRAMADOR : ULISSES & MORAES     DATA : 09/08/2026         *
+//*  OBJETIVO    : CRIACAO - DESENVOLVIMENTO                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD DSN=SISAG.LOAD,DISP=SHR
+//         DD DSN=DSN.DB2V12.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(SAGBB032) PLAN(SAGPLAN) LIB('SISAG.LOAD')
+  END
+/*
+//SAGRPT01 DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
