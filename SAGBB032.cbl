@@ -0,0 +1,455 @@
+      *===============================================================*
+       IDENTIFICATION              DIVISION.
+      *---------------------------------------------------------------*
+      *
+       PROGRAM-ID.                 SAGBB032.
+       AUTHOR.                     ULISSES & MORAES (TI).
+       DATE-WRITTEN.               09/08/2026.
+       SECURITY.
+      *
+      *===============================================================*
+      *              ULISSES & MORAES INFORMATICA S/C LTDA            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   SISTEMA       : SISAG                                       *
+      *   PROJETO       : SISTEMA DE GESTAO DE ALUNOS/CURSOS          *
+      *   PROGRAMA      : SAGBB032                                    *
+      *   LINGUAGEM     : COBOL / DB2 (BATCH)                         *
+      *   PROGRAMADOR   : ULISSES & MORAES                            *
+      *   ANALISTA      : ULISSES & MORAES                            *
+      *   DATA          : 09/08/2026                                  *
+      *                                                               *
+      *   OBJETIVO      : EMITIR O RELATORIO DIARIO DE ALUNOS         *
+      *                   INCLUIDOS NA DATA CORRENTE (DT_INCLUSAO =   *
+      *                   DATA DE PROCESSAMENTO), COM NOME, CPF, DATA *
+      *                   DE NASCIMENTO, SEXO E DADOS DE CONTATO      *
+      *                   (E-MAIL/TELEFONE CELULAR)                   *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   ARQUIVOS                                                    *
+      *                                                                *
+      *   NOME       DD         DESCRICAO                              *
+      *   ---------- ---------- --------------------------------------*
+      *   RELATORIO  SAGRPT01   RELATORIO DIARIO DE ALUNOS INCLUIDOS   *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   DB2                                                         *
+      *                                                               *
+      *   NOME               BOOK     DESCRICAO                       *
+      *   -----------------  -------- ------------------------------- *
+      *   SAGTBS01_ALUNOS    SAGTBS01 CADASTRO DE ALUNOS               *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   PROGRAMADOR    : ULISSES & MORAES                           *
+      *   ANALISTA       : ULISSES & MORAES                           *
+      *   DATA           : 09/08/2026                                 *
+      *                                                               *
+      *   OBJETIVO       : CRIACAO - DESENVOLVIMENTO                  *
+      *                                                               *
+      *===============================================================*
+
+      *===============================================================*
+       ENVIRONMENT                 DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION               SECTION.
+      *---------------------------------------------------------------*
+       SPECIAL-NAMES.              DECIMAL-POINT   IS   COMMA.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+           SELECT  RELATORIO       ASSIGN  TO      SAGRPT01
+                                   ORGANIZATION    IS SEQUENTIAL.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+       DATA                        DIVISION.
+      *---------------------------------------------------------------*
+       FILE                        SECTION.
+      *---------------------------------------------------------------*
+      *
+       FD      RELATORIO
+               RECORDING MODE      IS      F.
+      *
+       01      REL-REGISTRO        PIC     X(133).
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *---------------------------------------------------------------*
+      *
+       01      FILLER              PIC     X(040)  VALUE
+              '** INICIO WORKING SAGBB032 **'.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE VARIAVEIS                      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-COMANDO-DB2  PIC     X(006) VALUE SPACES.
+       01          WS-TABELAS-DB2  PIC     X(008) VALUE SPACES.
+       01          WS-SQLCODE-DB2  PIC     +++9.
+      *
+       01          WS-QT-LIDOS     PIC     9(005) COMP-3 VALUE ZERO.
+       01          WS-NU-LINHA     PIC     9(002) COMP-3 VALUE 99.
+       01          WS-NU-PAGINA    PIC     9(003) COMP-3 VALUE ZERO.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE DATA                           ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-DAT-ATU      PIC     X(010) VALUE '99.99.9999'.
+       01          FILLER          REDEFINES      WS-DAT-ATU.
+         03        WS-DIA-ATU      PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-MES-ATU      PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-ANO-ATU      PIC     9(004).
+      *
+       01          WS-DAT-NASC     PIC     X(010) VALUE '99.99.9999'.
+       01          FILLER          REDEFINES      WS-DAT-NASC.
+         03        WS-DIA-NASC     PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-MES-NASC     PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-ANO-NASC     PIC     9(004).
+      *
+       01          WS-DAT-EDT.
+           03      WS-DAT-EDT-DIA  PIC     99.
+           03      FILLER          PIC     X(001)  VALUE '/'.
+           03      WS-DAT-EDT-MES  PIC     99.
+           03      FILLER          PIC     X(001)  VALUE '/'.
+           03      WS-DAT-EDT-ANO  PIC     9999.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE CPF (EDICAO)                   ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-CPF-NUM      PIC     9(011).
+       01          FILLER          REDEFINES      WS-CPF-NUM.
+         03        WS-CPF-P1       PIC     999.
+         03        WS-CPF-P2       PIC     999.
+         03        WS-CPF-P3       PIC     999.
+         03        WS-CPF-P4       PIC     99.
+      *
+       01          WS-CPF-EDT.
+           03      WS-CPF-EDT-P1   PIC     999.
+           03      FILLER          PIC     X(001)  VALUE '.'.
+           03      WS-CPF-EDT-P2   PIC     999.
+           03      FILLER          PIC     X(001)  VALUE '.'.
+           03      WS-CPF-EDT-P3   PIC     999.
+           03      FILLER          PIC     X(001)  VALUE '-'.
+           03      WS-CPF-EDT-P4   PIC     99.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE TELEFONE (EDICAO)               ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-TEL-DDD      PIC     999.
+       01          WS-TEL-NUMERO   PIC     9(009).
+      *
+      /**-----------------------------------------------------------***
+      ***      LINHAS DE IMPRESSAO DO RELATORIO                     ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-CAB-01.
+           03      FILLER          PIC     X(001) VALUE '1'.
+           03      FILLER          PIC     X(017) VALUE
+                  'SISAG - SAGBB032'.
+           03      FILLER          PIC     X(047) VALUE
+                  'RELATORIO DIARIO DE ALUNOS INCLUIDOS NA DATA'.
+           03      FILLER          PIC     X(010) VALUE
+                  'DATA/HORA:'.
+           03      WS-CAB-01-DATA  PIC     X(010).
+           03      FILLER          PIC     X(007) VALUE
+                  '  PAG. '.
+           03      WS-CAB-01-PAG   PIC     ZZ9.
+      *
+       01          WS-CAB-02.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(132) VALUE ALL '-'.
+      *
+       01          WS-CAB-03.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(010) VALUE 'CO-ALUNO  '.
+           03      FILLER          PIC     X(030) VALUE
+                  'NOME DO ALUNO                '.
+           03      FILLER          PIC     X(016) VALUE
+                  'CPF             '.
+           03      FILLER          PIC     X(013) VALUE
+                  'NASCIMENTO   '.
+           03      FILLER          PIC     X(004) VALUE 'SEXO'.
+           03      FILLER          PIC     X(030) VALUE
+                  '  TELEFONE CELULAR            '.
+           03      FILLER          PIC     X(028) VALUE
+                  'E-MAIL                      '.
+      *
+       01          WS-DET-01.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      WS-DET-CO-ALUNO PIC     ZZZZZZZZ9.
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-NO-ALUNO PIC     X(030).
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-CPF      PIC     X(014).
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-NASC     PIC     X(010).
+           03      FILLER          PIC     X(003) VALUE SPACES.
+           03      WS-DET-SEXO     PIC     X(001).
+           03      FILLER          PIC     X(004) VALUE SPACES.
+           03      WS-DET-TEL      PIC     X(013).
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-EMAIL    PIC     X(028).
+      *
+       01          WS-RODAPE.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(030) VALUE
+                  'TOTAL DE ALUNOS INCLUIDOS: '.
+           03      WS-RODAPE-QTDE  PIC     ZZ.ZZ9.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE MENSAGENS                                    ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWSMSG.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DAS BOOKS DB2                     ***
+      ***-----------------------------------------------------------***
+      *
+           EXEC    SQL
+                   INCLUDE SQLCA
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS01
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       01          FILLER          PIC     X(040)  VALUE
+                  '** FINAL WORKING SAGBB032 **'.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+       PROCEDURE                   DIVISION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 100-00-PROCED-INICIAIS.
+
+           PERFORM 200-00-PROCED-PRINCIPAIS.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      /===============================================================*
+       100-00-PROCED-INICIAIS      SECTION.
+      *---------------------------------------------------------------*
+      *
+           OPEN    OUTPUT  RELATORIO.
+
+           EXEC    SQL
+                   SET :WS-DAT-ATU = CURRENT DATE
+           END-EXEC.
+
+           MOVE    WS-DIA-ATU      TO      WS-DAT-EDT-DIA.
+           MOVE    WS-MES-ATU      TO      WS-DAT-EDT-MES.
+           MOVE    WS-ANO-ATU      TO      WS-DAT-EDT-ANO.
+
+           MOVE    WS-DAT-EDT      TO      WS-CAB-01-DATA.
+
+           EXEC    SQL
+
+                   DECLARE C032ALU CURSOR FOR
+
+                   SELECT  CO_ALUNO     , NO_ALUNO     ,
+                           DT_NASCIMENTO, IC_SEXO      ,
+                           NU_CPF       , CO_LOCAL_CEL ,
+                           NU_TELEF_CEL , NO_E_MAIL
+
+                   FROM    DB2.SAGTBS01_ALUNOS
+
+                   WHERE   DT_INCLUSAO = :WS-DAT-ATU
+
+                   ORDER BY CO_ALUNO
+
+           END-EXEC.
+
+           EXEC    SQL
+                   OPEN    C032ALU
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'OPNCUR'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       100-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       200-00-PROCED-PRINCIPAIS    SECTION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 210-00-FETCH-SAGTBS01
+                   UNTIL   SQLCODE     EQUAL   +100.
+      *
+      *---------------------------------------------------------------*
+       200-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-00-FETCH-SAGTBS01       SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL
+                   FETCH   C032ALU
+
+                   INTO   :CO-ALUNO      , :NO-ALUNO      ,
+                          :DT-NASCIMENTO , :IC-SEXO       ,
+                          :NU-CPF        , :CO-LOCAL-CEL  ,
+                          :NU-TELEF-CEL  , :NO-E-MAIL
+
+           END-EXEC.
+
+           IF      SQLCODE     EQUAL       +100
+                   CONTINUE
+           ELSE
+                   IF      SQLCODE NOT EQUAL   +000
+                           MOVE 'FETCH'    TO WS-COMANDO-DB2
+                           MOVE 'SAGTBS01' TO WS-TABELAS-DB2
+                           PERFORM 995-00-ABEND-DB2
+                   END-IF
+                   ADD     1       TO      WS-QT-LIDOS
+                   PERFORM 220-00-IMPRIME-DETALHE
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       220-00-IMPRIME-DETALHE      SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS-NU-LINHA     GREATER 55
+                   PERFORM 230-00-IMPRIME-CABECALHO
+           END-IF.
+
+           MOVE    CO-ALUNO        TO      WS-DET-CO-ALUNO.
+           MOVE    NO-ALUNO        TO      WS-DET-NO-ALUNO.
+
+           MOVE    NU-CPF          TO      WS-CPF-NUM.
+
+           MOVE    WS-CPF-P1       TO      WS-CPF-EDT-P1.
+           MOVE    WS-CPF-P2       TO      WS-CPF-EDT-P2.
+           MOVE    WS-CPF-P3       TO      WS-CPF-EDT-P3.
+           MOVE    WS-CPF-P4       TO      WS-CPF-EDT-P4.
+
+           MOVE    WS-CPF-EDT      TO      WS-DET-CPF.
+
+           MOVE    DT-NASCIMENTO   TO      WS-DAT-NASC.
+
+           MOVE    WS-DIA-NASC     TO      WS-DAT-EDT-DIA.
+           MOVE    WS-MES-NASC     TO      WS-DAT-EDT-MES.
+           MOVE    WS-ANO-NASC     TO      WS-DAT-EDT-ANO.
+
+           MOVE    WS-DAT-EDT      TO      WS-DET-NASC.
+
+           MOVE    IC-SEXO         TO      WS-DET-SEXO.
+
+           IF      NU-TELEF-CEL    GREATER ZERO
+                   MOVE    CO-LOCAL-CEL    TO      WS-TEL-DDD
+                   MOVE    NU-TELEF-CEL    TO      WS-TEL-NUMERO
+                   MOVE    WS-TEL-DDD      TO      WS-DET-TEL (1:3)
+                   MOVE    '-'             TO      WS-DET-TEL (4:1)
+                   MOVE    WS-TEL-NUMERO   TO      WS-DET-TEL (5:9)
+           ELSE
+                   MOVE    SPACES          TO      WS-DET-TEL
+           END-IF.
+
+           MOVE    NO-E-MAIL       TO      WS-DET-EMAIL.
+
+           WRITE   REL-REGISTRO    FROM    WS-DET-01
+                                   AFTER   ADVANCING 1 LINE.
+
+           ADD     1               TO      WS-NU-LINHA.
+      *
+      *---------------------------------------------------------------*
+       220-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       230-00-IMPRIME-CABECALHO    SECTION.
+      *---------------------------------------------------------------*
+      *
+           ADD     1               TO      WS-NU-PAGINA.
+           MOVE    WS-NU-PAGINA    TO      WS-CAB-01-PAG.
+
+           WRITE   REL-REGISTRO    FROM    WS-CAB-01
+                                   AFTER   ADVANCING PAGE.
+           WRITE   REL-REGISTRO    FROM    WS-CAB-02
+                                   AFTER   ADVANCING 1 LINE.
+           WRITE   REL-REGISTRO    FROM    WS-CAB-03
+                                   AFTER   ADVANCING 1 LINE.
+           WRITE   REL-REGISTRO    FROM    WS-CAB-02
+                                   AFTER   ADVANCING 1 LINE.
+
+           MOVE    5               TO      WS-NU-LINHA.
+      *
+      *---------------------------------------------------------------*
+       230-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       995-00-ABEND-DB2            SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    SQLCODE         TO      WS-SQLCODE-DB2.
+
+           MOVE    WS-COMANDO-DB2  TO      WS-MSG-099 (14:06).
+           MOVE    WS-TABELAS-DB2  TO      WS-MSG-099 (31:08).
+           MOVE    WS-SQLCODE-DB2  TO      WS-MSG-099 (53:04).
+
+           DISPLAY WS-MSG-099.
+
+           MOVE    16              TO      RETURN-CODE.
+
+           CLOSE   RELATORIO.
+
+           STOP    RUN.
+      *
+      *---------------------------------------------------------------*
+       995-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       999-00-PROCED-FINAIS        SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL
+                   CLOSE   C032ALU
+           END-EXEC.
+
+           MOVE    WS-QT-LIDOS     TO      WS-RODAPE-QTDE.
+
+           WRITE   REL-REGISTRO    FROM    WS-RODAPE
+                                   AFTER   ADVANCING 2 LINES.
+
+           CLOSE   RELATORIO.
+
+           MOVE    0               TO      RETURN-CODE.
+
+           STOP    RUN.
+      *
+      *---------------------------------------------------------------*
+       999-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      *---------------------------------------------------------------*
+      *                  FIM DO PROGRAMA - SAGBB032                   *
+      *---------------------------------------------------------------*
