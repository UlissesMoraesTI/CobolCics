@@ -0,0 +1,454 @@
+      *===============================================================*
+       IDENTIFICATION              DIVISION.
+      *---------------------------------------------------------------*
+      *
+       PROGRAM-ID.                 SAGBB029.
+       AUTHOR.                     ULISSES & MORAES (TI).
+       DATE-WRITTEN.               09/08/2026.
+       SECURITY.
+      *
+      *===============================================================*
+      *              ULISSES & MORAES INFORMATICA S/C LTDA            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   SISTEMA       : SISAG                                       *
+      *   PROJETO       : SISTEMA DE GESTAO DE ALUNOS/CURSOS          *
+      *   PROGRAMA      : SAGBB029                                    *
+      *   LINGUAGEM     : COBOL / CICS                                *
+      *   PROGRAMADOR   : ULISSES & MORAES                            *
+      *   ANALISTA      : ULISSES & MORAES                            *
+      *   DATA          : 09/08/2026                                  *
+      *                                                               *
+      *   OBJETIVO      : CONSULTAR ALUNO (SAGTBS01_ALUNOS) PELO      *
+      *                   CO_ALUNO, DEVOLVENDO OS DADOS CADASTRAIS,   *
+      *                   ENDERECO E TELEFONES NA COMMAREA SAGWS028   *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   ROTINAS                                                     *
+      *                                                               *
+      *   NOME             BOOK     DESCRICAO                         *
+      *   ---------------- -------- ----------------------------------*
+      *   XXXXXXXXXXXXXXXX XXXXXXXX XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   DB2                                                         *
+      *                                                               *
+      *   NOME               BOOK     DESCRICAO                       *
+      *   -----------------  -------- ------------------------------- *
+      *   XXXXXXXXXXXXXXXXX  XXXXXXXX XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   PROGRAMADOR    : ULISSES & MORAES                           *
+      *   ANALISTA       : ULISSES & MORAES                           *
+      *   DATA           : 09/08/2026                                 *
+      *                                                               *
+      *   OBJETIVO       : CRIACAO - DESENVOLVIMENTO                  *
+      *                                                               *
+      *===============================================================*
+
+      *===============================================================*
+       ENVIRONMENT                 DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION               SECTION.
+      *---------------------------------------------------------------*
+       SPECIAL-NAMES.              DECIMAL-POINT   IS   COMMA.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+       DATA                        DIVISION.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *---------------------------------------------------------------*
+      *
+       01      FILLER              PIC     X(040)  VALUE
+              '** INICIO WORKING SAGBB029 **'.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE VARIAVEIS                      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-EIBRESP      PIC     9(003) VALUE ZEROS.
+       01          WS-ABCODE       PIC     X(004) VALUE SPACES.
+      *
+       01          WS-COMANDO-DB2  PIC     X(006) VALUE SPACES.
+       01          WS-TABELAS-DB2  PIC     X(008) VALUE SPACES.
+       01          WS-SQLCODE-DB2  PIC     +++9.
+      *
+       01          WS-IX-TEL       PIC     9(001) COMP VALUE ZERO.
+      *
+      /**-----------------------------------------------------------***
+      ***      TRATAMENTO DE NULIDADE DE CAMPOS                     ***
+      ***-----------------------------------------------------------***
+      *
+       01     WS-CO-LOCAL-CEL-NULL PIC    S9(004) COMP.
+       01     WS-NU-TELEF-CEL-NULL PIC    S9(004) COMP.
+       01     WS-NO-E-MAIL-NULL    PIC    S9(004) COMP.
+       01     WS-NO-OBS-NULL       PIC    S9(004) COMP.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE MENSAGENS                                    ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWSMSG.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE COMMAREA                                     ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWS028.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DO BOOK DE AREAS DO CICS                        ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    DFHAID.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DO BOOK DE ATRIBUTOS                            ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    DFHBMSCA.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DAS BOOKS DB2                     ***
+      ***-----------------------------------------------------------***
+      *
+           EXEC    SQL
+                   INCLUDE SQLCA
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS01
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS02
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       01          FILLER          PIC     X(040)  VALUE
+                  '** FINAL WORKING SAGBB029 **'.
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *---------------------------------------------------------------*
+      *
+       01          DFHCOMMAREA.
+         03        FILLER          PIC     X(001)
+                   OCCURS   600  DEPENDING  ON  EIBCALEN.
+      *
+      *===============================================================*
+       PROCEDURE                   DIVISION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 100-00-PROCED-INICIAIS.
+
+           PERFORM 200-00-PROCED-PRINCIPAIS.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      /===============================================================*
+       100-00-PROCED-INICIAIS      SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    HANDLE  ABEND
+                                   LABEL   (998-00-ABEND)
+           END-EXEC.
+
+           EXEC    CICS    HANDLE  CONDITION
+                                   ERROR   (997-00-ERROR)
+           END-EXEC.
+
+           MOVE    DFHCOMMAREA     TO      WS028-COMMAREA.
+
+           MOVE    00              TO      WS028-CD-RETORNO.
+
+           MOVE    WS-MSG-029      TO      WS028-MENSAGEM.
+
+           IF      WS028-CO-ALUNO  NOT     NUMERIC OR
+                   WS028-CO-ALUNO  EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-072 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       100-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       200-00-PROCED-PRINCIPAIS    SECTION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 210-00-SELECT-SAGTBS01.
+
+           PERFORM 220-00-SELECT-SAGTBS02.
+      *
+      *---------------------------------------------------------------*
+       200-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-00-SELECT-SAGTBS01      SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-CO-ALUNO  TO      CO-ALUNO.
+
+           EXEC    SQL
+
+                   SELECT  IC_SITUACAO   , NO_ALUNO      ,
+                           DT_NASCIMENTO , IC_SEXO       ,
+                           NU_CPF        , CO_LOCAL_CEL  ,
+                           NU_TELEF_CEL  , NO_E_MAIL     ,
+                           NO_OBS        , NO_LOGRADOURO ,
+                           NU_ENDERECO   , NO_BAIRRO     ,
+                           NO_CIDADE     , SG_UF         ,
+                           NU_CEP
+
+                   INTO   :IC-SITUACAO   , :NO-ALUNO      ,
+                          :DT-NASCIMENTO , :IC-SEXO       ,
+                          :NU-CPF        , :CO-LOCAL-CEL
+                             :WS-CO-LOCAL-CEL-NULL,
+                          :NU-TELEF-CEL
+                             :WS-NU-TELEF-CEL-NULL,
+                          :NO-E-MAIL
+                             :WS-NO-E-MAIL-NULL,
+                          :NO-OBS
+                             :WS-NO-OBS-NULL,
+                          :NO-LOGRADOURO , :NU-ENDERECO   ,
+                          :NO-BAIRRO     , :NO-CIDADE     ,
+                          :SG-UF         , :NU-CEP
+
+                   FROM    DB2.SAGTBS01_ALUNOS
+
+                   WHERE   CO_ALUNO = :CO-ALUNO
+
+           END-EXEC.
+
+           IF      SQLCODE     EQUAL       +100
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-072 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'SELECT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           MOVE    IC-SITUACAO     TO      WS028-IC-SITUACAO.
+           MOVE    NO-ALUNO        TO      WS028-NO-ALUNO.
+           MOVE    DT-NASCIMENTO   TO      WS028-DT-NASCIMENTO.
+           MOVE    IC-SEXO         TO      WS028-IC-SEXO.
+           MOVE    NU-CPF          TO      WS028-NU-CPF.
+           MOVE    NO-LOGRADOURO   TO      WS028-NO-LOGRADOURO.
+           MOVE    NU-ENDERECO     TO      WS028-NU-ENDERECO.
+           MOVE    NO-BAIRRO       TO      WS028-NO-BAIRRO.
+           MOVE    NO-CIDADE       TO      WS028-NO-CIDADE.
+           MOVE    SG-UF           TO      WS028-SG-UF.
+           MOVE    NU-CEP          TO      WS028-NU-CEP.
+
+           MOVE    ZEROS           TO      WS028-CO-LOCAL-CEL.
+           MOVE    ZEROS           TO      WS028-NU-TELEF-CEL.
+           MOVE    SPACES          TO      WS028-NO-E-MAIL.
+           MOVE    SPACES          TO      WS028-NO-OBS.
+
+           IF      WS-CO-LOCAL-CEL-NULL
+                                   NOT     LESS    ZERO
+                   MOVE CO-LOCAL-CEL
+                                   TO      WS028-CO-LOCAL-CEL
+                   MOVE NU-TELEF-CEL
+                                   TO      WS028-NU-TELEF-CEL
+           END-IF.
+
+           IF      WS-NO-E-MAIL-NULL
+                                   NOT     LESS    ZERO
+                   MOVE NO-E-MAIL  TO      WS028-NO-E-MAIL
+           END-IF.
+
+           IF      WS-NO-OBS-NULL  NOT     LESS    ZERO
+                   MOVE NO-OBS     TO      WS028-NO-OBS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       220-00-SELECT-SAGTBS02      SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    ZEROS           TO      WS028-QT-TELEFONES.
+
+           EXEC    SQL
+
+                   DECLARE C029TEL CURSOR FOR
+
+                   SELECT  TP_TELEFONE , CO_LOCAL_TEL , NU_TELEFONE
+
+                   FROM    DB2.SAGTBS02_TELEFONES
+
+                   WHERE   CO_ALUNO = :CO-ALUNO
+
+                   ORDER   BY CO_SEQ_TELEFONE
+
+           END-EXEC.
+
+           EXEC    SQL
+                   OPEN    C029TEL
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'OPNCUR'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS02' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           MOVE    1               TO      WS-IX-TEL.
+
+           PERFORM 220-10-FETCH-SAGTBS02
+                   UNTIL   SQLCODE EQUAL   +100 OR
+                           WS-IX-TEL GREATER 3.
+
+           EXEC    SQL
+                   CLOSE   C029TEL
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       220-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       220-10-FETCH-SAGTBS02       SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL
+
+                   FETCH   C029TEL
+
+                   INTO   :TEL-TP-TELEFONE  , :TEL-CO-LOCAL-TEL ,
+                          :TEL-NU-TELEFONE
+
+           END-EXEC.
+
+           IF      SQLCODE     EQUAL       +100
+                   CONTINUE
+           ELSE
+                   IF      SQLCODE NOT EQUAL +000
+                           MOVE 'FETCH'    TO WS-COMANDO-DB2
+                           MOVE 'SAGTBS02' TO WS-TABELAS-DB2
+                           PERFORM         995-00-ABEND-DB2
+                   END-IF
+
+                   MOVE TEL-TP-TELEFONE TO WS028-TP-TELEFONE (WS-IX-TEL)
+                   MOVE TEL-CO-LOCAL-TEL TO
+                           WS028-CO-LOCAL-TEL (WS-IX-TEL)
+                   MOVE TEL-NU-TELEFONE TO WS028-NU-TELEFONE (WS-IX-TEL)
+
+                   ADD     1       TO      WS-IX-TEL
+
+                   MOVE    WS-IX-TEL
+                                   TO      WS028-QT-TELEFONES
+                   SUBTRACT 1      FROM    WS028-QT-TELEFONES
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       220-19-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       995-00-ABEND-DB2            SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    SQLCODE         TO      WS-SQLCODE-DB2.
+
+           MOVE    WS-COMANDO-DB2  TO      WS-MSG-099 (14:06).
+           MOVE    WS-TABELAS-DB2  TO      WS-MSG-099 (31:08).
+           MOVE    WS-SQLCODE-DB2  TO      WS-MSG-099 (53:04).
+
+           MOVE    WS-MSG-099      TO      WS028-MENSAGEM.
+
+           MOVE    97              TO      WS028-CD-RETORNO.
+
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       995-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       998-00-ABEND                SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS   ASSIGN   ABCODE    (WS-ABCODE)
+
+           END-EXEC.
+
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           MOVE    WS-ABCODE       TO      WS-MSG-097 (34:04).
+
+           MOVE    WS-MSG-097      TO      WS028-MENSAGEM.
+
+           MOVE    99              TO      WS028-CD-RETORNO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       998-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       997-00-ERROR                SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           MOVE    EIBRESP         TO      WS-EIBRESP.
+
+           MOVE    WS-EIBRESP      TO      WS-MSG-098(48:03).
+
+           MOVE    WS-MSG-098      TO      WS028-MENSAGEM.
+
+           MOVE    98              TO      WS028-CD-RETORNO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       997-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       999-00-PROCED-FINAIS        SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-COMMAREA  TO      DFHCOMMAREA.
+
+           EXEC    CICS    RETURN
+
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       999-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      *---------------------------------------------------------------*
+      *                  FIM DO PROGRAMA - SAGBB029                   *
+      *---------------------------------------------------------------*
