@@ -0,0 +1,31 @@
+      *===============================================================*
+      *   DFHBMSCA - STANDARD CICS BMS FIELD ATTRIBUTE VALUES        *
+      *===============================================================*
+      *
+       01          DFHBMSCA.
+           02      DFHBMUNP                PIC     X       VALUE ' '.
+           02      DFHBMUNN                PIC     X       VALUE '&'.
+           02      DFHBMPRO                PIC     X       VALUE '-'.
+           02      DFHBMPRF                PIC     X       VALUE '/'.
+           02      DFHBMASF                PIC     X       VALUE 'A'.
+           02      DFHBMASB                PIC     X       VALUE 'C'.
+           02      DFHBMASP                PIC     X       VALUE 'H'.
+           02      DFHBMUNB                PIC     X       VALUE '9'.
+           02      DFHBMDAR                PIC     X       VALUE '1'.
+           02      DFHBMFSE                PIC     X       VALUE 'B'.
+           02      DFHBMPRD                PIC     X       VALUE '0'.
+      *
+           02      DFHBMEOF                PIC     X       VALUE '2'.
+           02      DFHBMEOL                PIC     X       VALUE '3'.
+      *
+           02      DFHUNIMDA               PIC     X       VALUE ' '.
+           02      DFHNEUTRAL              PIC     X       VALUE ' '.
+           02      DFHBLUE                 PIC     X       VALUE '1'.
+           02      DFHRED                  PIC     X       VALUE '2'.
+           02      DFHPINK                 PIC     X       VALUE '3'.
+           02      DFHGREEN                PIC     X       VALUE '4'.
+           02      DFHTURQUOISE            PIC     X       VALUE '5'.
+           02      DFHYELLOW               PIC     X       VALUE '6'.
+           02      DFHDEFAULT              PIC     X       VALUE '7'.
+      *
+      *===============================================================*
