@@ -0,0 +1,64 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGTBS01 (DCLGEN)                           *
+      *   TABELA DB2    : DB2.SAGTBS01_ALUNOS                         *
+      *   OBJETIVO      : AREAS DE COMUNICACAO COM O DB2 PARA A       *
+      *                   TABELA DE ALUNOS                            *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 21/10/2004        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : INCLUSAO DA COLUNA IC_SITUACAO (ATIVO/        *
+      *                 INATIVO) E DAS COLUNAS DE ENDERECO DE         *
+      *                 CORRESPONDENCIA (LOGRADOURO, NUMERO, BAIRRO,  *
+      *                 CIDADE, UF, CEP)                              *
+      *===============================================================*
+      *
+      *    EXEC SQL DECLARE SAGTBS01_ALUNOS TABLE
+      *    ( CO_ALUNO           INTEGER        NOT NULL,
+      *      DT_INCLUSAO        DATE           NOT NULL,
+      *      DT_ALTERACAO       DATE                    ,
+      *      IC_SITUACAO        CHAR(01)       NOT NULL,
+      *      NO_ALUNO           CHAR(60)       NOT NULL,
+      *      DT_NASCIMENTO      DATE           NOT NULL,
+      *      IC_SEXO            CHAR(01)       NOT NULL,
+      *      NU_CPF             DECIMAL(11,0)  NOT NULL,
+      *      CO_LOCAL_CEL       SMALLINT                ,
+      *      NU_TELEF_CEL       INTEGER                 ,
+      *      NO_E_MAIL          CHAR(60)                ,
+      *      NO_OBS             CHAR(100)               ,
+      *      NO_LOGRADOURO      CHAR(60)                ,
+      *      NU_ENDERECO        CHAR(10)                ,
+      *      NO_BAIRRO          CHAR(40)                ,
+      *      NO_CIDADE          CHAR(40)                ,
+      *      SG_UF              CHAR(02)                ,
+      *      NU_CEP             CHAR(08)                 )
+      *    END-EXEC.
+      *
+       01          DCLSAGTBS01-ALUNOS.
+           03      CO-ALUNO                PIC     S9(009) COMP.
+           03      DT-INCLUSAO             PIC     X(010).
+           03      DT-ALTERACAO            PIC     X(010).
+           03      IC-SITUACAO             PIC     X(001).
+           03      NO-ALUNO                PIC     X(060).
+           03      DT-NASCIMENTO           PIC     X(010).
+           03      IC-SEXO                 PIC     X(001).
+           03      NU-CPF                  PIC     S9(011) COMP-3.
+           03      CO-LOCAL-CEL            PIC     S9(004) COMP.
+           03      NU-TELEF-CEL            PIC     S9(009) COMP.
+           03      NO-E-MAIL               PIC     X(060).
+           03      NO-OBS                  PIC     X(100).
+           03      NO-LOGRADOURO           PIC     X(060).
+           03      NU-ENDERECO             PIC     X(010).
+           03      NO-BAIRRO               PIC     X(040).
+           03      NO-CIDADE               PIC     X(040).
+           03      SG-UF                   PIC     X(002).
+           03      NU-CEP                  PIC     X(008).
+      *
+      *===============================================================*
