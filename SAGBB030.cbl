@@ -0,0 +1,1030 @@
+      *===============================================================*
+       IDENTIFICATION              DIVISION.
+      *---------------------------------------------------------------*
+      *
+       PROGRAM-ID.                 SAGBB030.
+       AUTHOR.                     ULISSES & MORAES (TI).
+       DATE-WRITTEN.               09/08/2026.
+       SECURITY.
+      *
+      *===============================================================*
+      *              ULISSES & MORAES INFORMATICA S/C LTDA            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   SISTEMA       : SISAG                                       *
+      *   PROJETO       : SISTEMA DE GESTAO DE ALUNOS/CURSOS          *
+      *   PROGRAMA      : SAGBB030                                    *
+      *   LINGUAGEM     : COBOL / CICS                                *
+      *   PROGRAMADOR   : ULISSES & MORAES                            *
+      *   ANALISTA      : ULISSES & MORAES                            *
+      *   DATA          : 09/08/2026                                  *
+      *                                                               *
+      *   OBJETIVO      : ALTERAR OS DADOS CADASTRAIS DE UM ALUNO JA  *
+      *                   INCLUIDO (SAGTBS01_ALUNOS), PRESERVANDO OS  *
+      *                   VALORES ANTERIORES EM SAGTBS03_HIST_ALUNOS  *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   ROTINAS                                                     *
+      *                                                               *
+      *   NOME             BOOK     DESCRICAO                         *
+      *   ---------------- -------- ----------------------------------*
+      *   XXXXXXXXXXXXXXXX XXXXXXXX XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   DB2                                                         *
+      *                                                               *
+      *   NOME               BOOK     DESCRICAO                       *
+      *   -----------------  -------- ------------------------------- *
+      *   XXXXXXXXXXXXXXXXX  XXXXXXXX XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   PROGRAMADOR    : ULISSES & MORAES                           *
+      *   ANALISTA       : ULISSES & MORAES                           *
+      *   DATA           : 09/08/2026                                 *
+      *                                                               *
+      *   OBJETIVO       : CRIACAO - DESENVOLVIMENTO                  *
+      *                                                               *
+      *===============================================================*
+
+      *===============================================================*
+       ENVIRONMENT                 DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION               SECTION.
+      *---------------------------------------------------------------*
+       SPECIAL-NAMES.              DECIMAL-POINT   IS   COMMA.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+       DATA                        DIVISION.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *---------------------------------------------------------------*
+      *
+       01      FILLER              PIC     X(040)  VALUE
+              '** INICIO WORKING SAGBB030 **'.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE VARIAVEIS                      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-EIBRESP      PIC     9(003) VALUE ZEROS.
+       01          WS-ABCODE       PIC     X(004) VALUE SPACES.
+      *
+       01          WS-COMANDO-DB2  PIC     X(006) VALUE SPACES.
+       01          WS-TABELAS-DB2  PIC     X(008) VALUE SPACES.
+       01          WS-SQLCODE-DB2  PIC     +++9.
+      *
+       01          WS-QT-CPF       PIC     S9(009) COMP VALUE ZERO.
+       01          WS-IX-TEL       PIC     9(001) COMP VALUE ZERO.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE UF (ENDERECO)                   ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-UF-LISTA         PIC     X(054)  VALUE
+           'ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO'.
+       01      WS-TAB-UF           REDEFINES      WS-UF-LISTA.
+         03    WS-UF-OCORRE        OCCURS  27 TIMES
+                                   INDEXED BY WS-IX-UF
+                                   PIC     X(002).
+      *
+      /**-----------------------------------------------------------***
+      ***          AREA DE TRATAMENTO DE DATA/HORA/TIMESTAMP        ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-DAT-DB2      PIC     X(010) VALUE '99.99.9999'.
+       01          FILLER          REDEFINES      WS-DAT-DB2.
+         03        WS-DIA-DB2      PIC     9(002).
+         03        WS-PT1-DB2      PIC     X(001).
+         03        WS-MES-DB2      PIC     9(002).
+         03        WS-PT2-DB2      PIC     X(001).
+         03        WS-ANO-DB2      PIC     9(004).
+      *
+       01          WS-DAT-ATU      PIC     X(010) VALUE '99.99.9999'.
+       01          FILLER          REDEFINES      WS-DAT-ATU.
+         03        WS-DIA-ATU      PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-MES-ATU      PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-ANO-ATU      PIC     9(004).
+      *
+      /**-----------------------------------------------------------***
+      ***          AREA DE TRATAMENTO DE CPF                        ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-CPF-11           PIC     9(011) VALUE ZEROS.
+       01      FILLER              REDEFINES      WS-CPF-11.
+         03    WS-CPF-09           PIC     9(009).
+         03    WS-CPF-DG           PIC     9(002).
+      *
+      /**-----------------------------------------------------------***
+      ***      TRATAMENTO DE NULIDADE DE CAMPOS                     ***
+      ***-----------------------------------------------------------***
+      *
+       01     WS-CO-LOCAL-CEL-NULL PIC    S9(004) COMP.
+       01     WS-NU-TELEF-CEL-NULL PIC    S9(004) COMP.
+       01     WS-NO-E-MAIL-NULL    PIC    S9(004) COMP.
+       01     WS-NO-OBS-NULL       PIC    S9(004) COMP.
+      *
+      /**-----------------------------------------------------------***
+      ***      VALORES ANTERIORES (PARA GRAVACAO DO HISTORICO)      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-DT-HORA-ATU  PIC     X(026)  VALUE SPACES.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE MENSAGENS                                    ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWSMSG.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE COMMAREA                                     ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWS028.
+      *
+      /**-----------------------------------------------------------***
+      ***          SAGBB006 - CRITICA DE DATAS                      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-SAGBB006     PIC     X(008) VALUE 'SAGBB006'.
+      *
+           COPY    SAGWS006.
+      *
+      /**-----------------------------------------------------------***
+      ***          SAGBBDIG - CALCULA DIGITO VERIFICADOR            ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-SAGBBDIG         PIC     X(008) VALUE 'SAGBBDIG'.
+      *
+           COPY    SAGWSDIG    REPLACING  ==:RUCWS:==  BY  ==RUCWS==.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DO BOOK DE AREAS DO CICS                        ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    DFHAID.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DO BOOK DE ATRIBUTOS                            ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    DFHBMSCA.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DAS BOOKS DB2                     ***
+      ***-----------------------------------------------------------***
+      *
+           EXEC    SQL
+                   INCLUDE SQLCA
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS01
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS02
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS03
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       01          FILLER          PIC     X(040)  VALUE
+                  '** FINAL WORKING SAGBB030 **'.
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *---------------------------------------------------------------*
+      *
+       01          DFHCOMMAREA.
+         03        FILLER          PIC     X(001)
+                   OCCURS   600  DEPENDING  ON  EIBCALEN.
+      *
+      *===============================================================*
+       PROCEDURE                   DIVISION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 100-00-PROCED-INICIAIS.
+
+           PERFORM 200-00-PROCED-PRINCIPAIS.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      /===============================================================*
+       100-00-PROCED-INICIAIS      SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    HANDLE  ABEND
+                                   LABEL   (998-00-ABEND)
+           END-EXEC.
+
+           EXEC    CICS    HANDLE  CONDITION
+                                   ERROR   (997-00-ERROR)
+           END-EXEC.
+
+           MOVE    DFHCOMMAREA     TO      WS028-COMMAREA.
+
+           MOVE    00              TO      WS028-CD-RETORNO.
+
+           MOVE    WS-MSG-030      TO      WS028-MENSAGEM.
+
+           IF      WS028-CO-ALUNO  NOT     NUMERIC OR
+                   WS028-CO-ALUNO  EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-072 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           PERFORM 110-00-CONS-FIS-LOG.
+      *
+      *---------------------------------------------------------------*
+       100-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       110-00-CONS-FIS-LOG         SECTION.
+      *---------------------------------------------------------------*
+      *
+           INSPECT WS028-NO-ALUNO      REPLACING ALL LOW-VALUES BY SPACE
+           INSPECT WS028-DT-NASCIMENTO REPLACING ALL LOW-VALUES BY SPACE
+
+           IF      WS028-NO-ALUNO  EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-057 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-DT-NASCIMENTO
+                                   EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-058 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           MOVE    WS028-DT-NASCIMENTO
+                                   TO      WS-DAT-DB2.
+
+           MOVE   '.'              TO      WS-PT1-DB2.
+           MOVE   '.'              TO      WS-PT2-DB2.
+
+           IF      WS-DIA-DB2      NOT     NUMERIC OR
+                   WS-DIA-DB2      EQUAL   00      OR
+                   WS-DIA-DB2      GREATER 31
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-059 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS-MES-DB2      NOT     NUMERIC OR
+                   WS-MES-DB2      EQUAL   00      OR
+                   WS-MES-DB2      GREATER 12
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-059 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS-ANO-DB2      NOT     NUMERIC OR
+                   WS-ANO-DB2      EQUAL   00
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-059 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           EXEC    SQL
+                   SET :WS-DAT-ATU = CURRENT DATE
+           END-EXEC.
+
+           IF      WS-ANO-DB2      GREATER WS-ANO-ATU OR
+                   WS-ANO-DB2      LESS    1900
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-059 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           PERFORM 120-00-LINK-SAGBB006.
+
+           MOVE    WS-DAT-DB2      TO      WS028-DT-NASCIMENTO.
+
+           IF      WS028-IC-SEXO
+                               NOT EQUAL   'M' AND 'F'
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-060 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NU-CPF    NOT     NUMERIC OR
+                   WS028-NU-CPF    EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-061 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           PERFORM 130-00-LINK-SAGBBDIG.
+
+           IF      WS028-CO-LOCAL-CEL
+                                   NOT     NUMERIC
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-063 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NU-TELEF-CEL
+                                   NOT     NUMERIC
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-064 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           INSPECT WS028-NO-E-MAIL REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT WS028-NO-OBS    REPLACING ALL LOW-VALUES BY SPACES.
+
+           PERFORM 112-00-CRITICA-ENDERECO.
+
+           PERFORM 115-00-VALIDA-TELEFONES.
+      *
+      *---------------------------------------------------------------*
+       110-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       112-00-CRITICA-ENDERECO     SECTION.
+      *---------------------------------------------------------------*
+      *
+           INSPECT WS028-NO-LOGRADOURO
+                                   REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT WS028-NO-BAIRRO REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT WS028-NO-CIDADE REPLACING ALL LOW-VALUES BY SPACES.
+
+           IF      WS028-NO-LOGRADOURO
+                                   EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-066 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NO-BAIRRO EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-070 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NO-CIDADE EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-069 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NU-CEP    NOT     NUMERIC OR
+                   WS028-NU-CEP    EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-067 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           INSPECT WS028-SG-UF     REPLACING ALL LOW-VALUES BY SPACES.
+
+           SET     WS-IX-UF        TO      1.
+
+           SEARCH  WS-UF-OCORRE
+                   AT      END
+                           MOVE    01      TO WS028-CD-RETORNO
+                           MOVE    WS-MSG-068
+                                           TO WS028-MENSAGEM
+                           PERFORM 999-00-PROCED-FINAIS
+                   WHEN    WS-UF-OCORRE (WS-IX-UF)
+                                           EQUAL   WS028-SG-UF
+                           CONTINUE
+           END-SEARCH.
+      *
+      *---------------------------------------------------------------*
+       112-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       115-00-VALIDA-TELEFONES     SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS028-QT-TELEFONES
+                                   NOT     NUMERIC OR
+                   WS028-QT-TELEFONES
+                                   GREATER 3
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-074 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-QT-TELEFONES
+                                   EQUAL   ZERO    AND
+                   WS028-NU-TELEF-CEL
+                                   NOT     EQUAL   ZEROS
+                   MOVE 1          TO      WS028-QT-TELEFONES
+                   MOVE 1          TO      WS028-TP-TELEFONE (1)
+                   MOVE WS028-CO-LOCAL-CEL TO
+                           WS028-CO-LOCAL-TEL (1)
+                   MOVE WS028-NU-TELEF-CEL TO
+                           WS028-NU-TELEFONE (1)
+           END-IF.
+
+           IF      WS028-QT-TELEFONES
+                                   GREATER ZERO
+                   PERFORM 116-00-CRITICA-TELEFONE
+                           VARYING WS-IX-TEL FROM 1 BY 1
+                           UNTIL   WS-IX-TEL GREATER
+                                   WS028-QT-TELEFONES
+
+                   IF      WS028-TP-TELEFONE (1)
+                                   EQUAL   1
+                           MOVE WS028-CO-LOCAL-TEL (1) TO
+                                   WS028-CO-LOCAL-CEL
+                           MOVE WS028-NU-TELEFONE (1) TO
+                                   WS028-NU-TELEF-CEL
+                   END-IF
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       115-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       116-00-CRITICA-TELEFONE     SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS028-TP-TELEFONE (WS-IX-TEL)
+                               NOT EQUAL   1 AND 2 AND 3
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-074 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-CO-LOCAL-TEL (WS-IX-TEL)
+                                   NOT     NUMERIC
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-063 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NU-TELEFONE (WS-IX-TEL)
+                                   NOT     NUMERIC OR
+                   WS028-NU-TELEFONE (WS-IX-TEL)
+                                   EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-064 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       116-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       120-00-LINK-SAGBB006        SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE   'C'              TO      WRD-CODOPE.
+
+           MOVE    WS-DIA-DB2      TO      WRD-DATA01-DD.
+           MOVE    WS-MES-DB2      TO      WRD-DATA01-MM.
+           MOVE    WS-ANO-DB2      TO      WRD-DATA01-AA.
+
+           MOVE    00              TO      WRD-CODRET.
+
+           EXEC    CICS    LINK    PROGRAM (WS-SAGBB006)
+                                   COMMAREA(WRD-GRUPO)
+                                   LENGTH  (LENGTH OF WRD-GRUPO)
+           END-EXEC.
+
+           IF      WRD-CODRET  NOT EQUAL   00 AND 91 AND 92
+                   MOVE WS-SAGBB006 TO     WS-MSG-096 (33:08)
+                   MOVE WRD-CODRET  TO     WS-MSG-096 (59:02)
+                   PERFORM         996-00-ABEND-SUB
+           END-IF.
+
+           IF      WRD-CODRET  NOT EQUAL   00
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-059 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       120-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       130-00-LINK-SAGBBDIG        SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    02              TO      RUCWS-ACAO.
+
+           MOVE    WS028-NU-CPF    TO      WS-CPF-11.
+
+           MOVE    WS-CPF-09       TO      RUCWS-NU-CPF.
+           MOVE    00              TO      RUCWS-DV-CPF.
+
+           MOVE    00              TO      RUCWS-CODIGO-RETORNO.
+
+           EXEC    CICS    LINK    PROGRAM (WS-SAGBBDIG)
+                                   COMMAREA(RUCWSDIG)
+                                   LENGTH  (LENGTH OF RUCWSDIG)
+           END-EXEC.
+
+           IF      RUCWS-CODIGO-RETORNO
+                               NOT EQUAL   00
+                   MOVE WS-SAGBBDIG
+                                   TO      WS-MSG-096 (33:08)
+                   MOVE RUCWS-CODIGO-RETORNO
+                                   TO      WS-MSG-096 (59:02)
+                   PERFORM         996-00-ABEND-SUB
+           END-IF.
+
+           IF      WS-CPF-DG   NOT EQUAL   RUCWS-DV-CPF
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-061 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       130-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       200-00-PROCED-PRINCIPAIS    SECTION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 210-00-SELECT-SAGTBS01.
+
+           PERFORM 215-00-VALIDA-CPF-DUPLIC.
+
+           PERFORM 220-00-INSERT-SAGTBS03.
+
+           PERFORM 230-00-UPDATE-SAGTBS01.
+
+           PERFORM 240-00-DELETE-SAGTBS02.
+
+           PERFORM 250-00-INSERT-SAGTBS02.
+      *
+      *---------------------------------------------------------------*
+       200-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-00-SELECT-SAGTBS01      SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-CO-ALUNO  TO      CO-ALUNO.
+
+           EXEC    SQL
+
+                   SELECT  NO_ALUNO      , DT_NASCIMENTO ,
+                           IC_SEXO       , NU_CPF        ,
+                           CO_LOCAL_CEL  , NU_TELEF_CEL  ,
+                           NO_E_MAIL     , NO_OBS        ,
+                           NO_LOGRADOURO , NU_ENDERECO   ,
+                           NO_BAIRRO     , NO_CIDADE     ,
+                           SG_UF         , NU_CEP
+
+                   INTO   :NO-ALUNO      , :DT-NASCIMENTO ,
+                          :IC-SEXO       , :NU-CPF        ,
+                          :CO-LOCAL-CEL
+                             :WS-CO-LOCAL-CEL-NULL,
+                          :NU-TELEF-CEL
+                             :WS-NU-TELEF-CEL-NULL,
+                          :NO-E-MAIL
+                             :WS-NO-E-MAIL-NULL,
+                          :NO-OBS
+                             :WS-NO-OBS-NULL,
+                          :NO-LOGRADOURO , :NU-ENDERECO  ,
+                          :NO-BAIRRO     , :NO-CIDADE    ,
+                          :SG-UF         , :NU-CEP
+
+                   FROM    DB2.SAGTBS01_ALUNOS
+
+                   WHERE   CO_ALUNO = :CO-ALUNO
+
+           END-EXEC.
+
+           IF      SQLCODE     EQUAL       +100
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-072 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'SELECT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           IF      WS-NO-E-MAIL-NULL
+                                   LESS    ZERO
+                   MOVE    SPACES  TO      NO-E-MAIL
+           END-IF.
+
+           IF      WS-NO-OBS-NULL  LESS    ZERO
+                   MOVE    SPACES  TO      NO-OBS
+           END-IF.
+
+           IF      WS-CO-LOCAL-CEL-NULL
+                                   LESS    ZERO
+                   MOVE    ZEROS   TO      CO-LOCAL-CEL
+                   MOVE    ZEROS   TO      NU-TELEF-CEL
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       215-00-VALIDA-CPF-DUPLIC    SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-NU-CPF    TO      HIST-NU-CPF.
+
+           EXEC    SQL
+
+                   SELECT  COUNT(*)
+
+                   INTO   :WS-QT-CPF
+
+                   FROM    DB2.SAGTBS01_ALUNOS
+
+                   WHERE   NU_CPF = :HIST-NU-CPF   AND
+                           CO_ALUNO NOT EQUAL :CO-ALUNO
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'SELCPF'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           IF      WS-QT-CPF       GREATER ZERO
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-065 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       215-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       220-00-INSERT-SAGTBS03      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    GRAVA EM SAGTBS03_HIST_ALUNOS OS VALORES DO ALUNO ANTES DA  *
+      *    ALTERACAO CORRENTE, COM O OPERADOR E O TIMESTAMP DA         *
+      *    ALTERACAO, PARA FINS DE AUDITORIA.                          *
+      *---------------------------------------------------------------*
+      *
+           MOVE    CO-ALUNO        TO      HIST-CO-ALUNO.
+           MOVE    WS028-CO-OPERADOR
+                                   TO      HIST-CO-OPERADOR.
+           MOVE    NO-ALUNO        TO      HIST-NO-ALUNO.
+           MOVE    DT-NASCIMENTO   TO      HIST-DT-NASCIMENTO.
+           MOVE    IC-SEXO         TO      HIST-IC-SEXO.
+           MOVE    NU-CPF          TO      HIST-NU-CPF.
+           MOVE    CO-LOCAL-CEL    TO      HIST-CO-LOCAL-CEL.
+           MOVE    NU-TELEF-CEL    TO      HIST-NU-TELEF-CEL.
+           MOVE    NO-E-MAIL       TO      HIST-NO-E-MAIL.
+           MOVE    NO-OBS          TO      HIST-NO-OBS.
+           MOVE    NO-LOGRADOURO   TO      HIST-NO-LOGRADOURO.
+           MOVE    NU-ENDERECO     TO      HIST-NU-ENDERECO.
+           MOVE    NO-BAIRRO       TO      HIST-NO-BAIRRO.
+           MOVE    NO-CIDADE       TO      HIST-NO-CIDADE.
+           MOVE    SG-UF           TO      HIST-SG-UF.
+           MOVE    NU-CEP          TO      HIST-NU-CEP.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS03_HIST_ALUNOS
+
+                          ( CO_ALUNO         ,
+                            DT_HORA_ALTERACAO,
+                            CO_OPERADOR      ,
+                            NO_ALUNO         ,
+                            DT_NASCIMENTO    ,
+                            IC_SEXO          ,
+                            NU_CPF           ,
+                            CO_LOCAL_CEL     ,
+                            NU_TELEF_CEL     ,
+                            NO_E_MAIL        ,
+                            NO_OBS           ,
+                            NO_LOGRADOURO    ,
+                            NU_ENDERECO      ,
+                            NO_BAIRRO        ,
+                            NO_CIDADE        ,
+                            SG_UF            ,
+                            NU_CEP           )
+
+                   VALUES (:HIST-CO-ALUNO       ,
+                           CURRENT TIMESTAMP    ,
+                           :HIST-CO-OPERADOR    ,
+                           :HIST-NO-ALUNO       ,
+                           :HIST-DT-NASCIMENTO  ,
+                           :HIST-IC-SEXO        ,
+                           :HIST-NU-CPF         ,
+                           :HIST-CO-LOCAL-CEL   ,
+                           :HIST-NU-TELEF-CEL   ,
+                           :HIST-NO-E-MAIL      ,
+                           :HIST-NO-OBS         ,
+                           :HIST-NO-LOGRADOURO  ,
+                           :HIST-NU-ENDERECO    ,
+                           :HIST-NO-BAIRRO      ,
+                           :HIST-NO-CIDADE      ,
+                           :HIST-SG-UF          ,
+                           :HIST-NU-CEP         )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS03' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       220-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       230-00-UPDATE-SAGTBS01      SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-NO-ALUNO  TO      NO-ALUNO.
+           MOVE    WS028-DT-NASCIMENTO
+                                   TO      DT-NASCIMENTO.
+           MOVE    WS028-IC-SEXO   TO      IC-SEXO.
+           MOVE    WS028-NU-CPF    TO      NU-CPF.
+
+           MOVE    -1              TO      WS-CO-LOCAL-CEL-NULL.
+           MOVE    -1              TO      WS-NU-TELEF-CEL-NULL.
+           MOVE    -1              TO      WS-NO-E-MAIL-NULL.
+           MOVE    -1              TO      WS-NO-OBS-NULL.
+
+           IF      WS028-NU-TELEF-CEL
+                               NOT EQUAL   ZEROS
+                   MOVE +0         TO      WS-CO-LOCAL-CEL-NULL
+                   MOVE +0         TO      WS-NU-TELEF-CEL-NULL
+                   MOVE WS028-CO-LOCAL-CEL TO
+                           CO-LOCAL-CEL
+                   MOVE WS028-NU-TELEF-CEL TO
+                           NU-TELEF-CEL
+           END-IF.
+
+           IF      WS028-NO-E-MAIL
+                                NOT EQUAL  SPACES
+                   MOVE +0          TO     WS-NO-E-MAIL-NULL
+           END-IF.
+
+           IF      WS028-NO-OBS NOT EQUAL  SPACES
+                   MOVE +0          TO     WS-NO-OBS-NULL
+           END-IF.
+
+           MOVE    WS028-NO-E-MAIL TO      NO-E-MAIL.
+           MOVE    WS028-NO-OBS    TO      NO-OBS.
+
+           MOVE    WS028-NO-LOGRADOURO
+                                   TO      NO-LOGRADOURO.
+           MOVE    WS028-NU-ENDERECO
+                                   TO      NU-ENDERECO.
+           MOVE    WS028-NO-BAIRRO TO      NO-BAIRRO.
+           MOVE    WS028-NO-CIDADE TO      NO-CIDADE.
+           MOVE    WS028-SG-UF     TO      SG-UF.
+           MOVE    WS028-NU-CEP    TO      NU-CEP.
+
+           EXEC    SQL     UPDATE
+
+                   DB2.SAGTBS01_ALUNOS
+
+                   SET     NO_ALUNO      = :NO-ALUNO      ,
+                           DT_NASCIMENTO = :DT-NASCIMENTO ,
+                           IC_SEXO       = :IC-SEXO       ,
+                           NU_CPF        = :NU-CPF        ,
+                           CO_LOCAL_CEL  = :CO-LOCAL-CEL
+                              :WS-CO-LOCAL-CEL-NULL,
+                           NU_TELEF_CEL  = :NU-TELEF-CEL
+                              :WS-NU-TELEF-CEL-NULL,
+                           NO_E_MAIL     = :NO-E-MAIL
+                              :WS-NO-E-MAIL-NULL,
+                           NO_OBS        = :NO-OBS
+                              :WS-NO-OBS-NULL,
+                           NO_LOGRADOURO = :NO-LOGRADOURO,
+                           NU_ENDERECO   = :NU-ENDERECO  ,
+                           NO_BAIRRO     = :NO-BAIRRO    ,
+                           NO_CIDADE     = :NO-CIDADE    ,
+                           SG_UF         = :SG-UF        ,
+                           NU_CEP        = :NU-CEP       ,
+                           DT_ALTERACAO  = CURRENT DATE
+
+                   WHERE   CO_ALUNO = :CO-ALUNO
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'UPDATE'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       230-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       240-00-DELETE-SAGTBS02      SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL     DELETE
+
+                   FROM    DB2.SAGTBS02_TELEFONES
+
+                   WHERE   CO_ALUNO = :CO-ALUNO
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000  AND  +100
+                   MOVE 'DELETE'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS02' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       240-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       250-00-INSERT-SAGTBS02      SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS028-QT-TELEFONES
+                                   GREATER ZERO
+                   PERFORM 250-10-INSERT-SAGTBS02-LINHA
+                           VARYING WS-IX-TEL FROM 1 BY 1
+                           UNTIL   WS-IX-TEL GREATER
+                                   WS028-QT-TELEFONES
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       250-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       250-10-INSERT-SAGTBS02-LINHA
+                                    SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    CO-ALUNO        TO      TEL-CO-ALUNO.
+           MOVE    WS-IX-TEL    TO      TEL-CO-SEQ-TELEFONE.
+           MOVE    WS028-TP-TELEFONE (WS-IX-TEL) TO
+                   TEL-TP-TELEFONE.
+           MOVE    WS028-CO-LOCAL-TEL (WS-IX-TEL) TO
+                   TEL-CO-LOCAL-TEL.
+           MOVE    WS028-NU-TELEFONE (WS-IX-TEL) TO
+                   TEL-NU-TELEFONE.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS02_TELEFONES
+
+                          ( CO_ALUNO       ,
+                            CO_SEQ_TELEFONE,
+                            TP_TELEFONE    ,
+                            CO_LOCAL_TEL   ,
+                            NU_TELEFONE    )
+
+                   VALUES (:TEL-CO-ALUNO       ,
+                           :TEL-CO-SEQ-TELEFONE,
+                           :TEL-TP-TELEFONE    ,
+                           :TEL-CO-LOCAL-TEL   ,
+                           :TEL-NU-TELEFONE    )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS02' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       250-19-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       995-00-ABEND-DB2            SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    SQLCODE         TO      WS-SQLCODE-DB2.
+
+           MOVE    WS-COMANDO-DB2  TO      WS-MSG-099 (14:06).
+           MOVE    WS-TABELAS-DB2  TO      WS-MSG-099 (31:08).
+           MOVE    WS-SQLCODE-DB2  TO      WS-MSG-099 (53:04).
+
+           MOVE    WS-MSG-099      TO      WS028-MENSAGEM.
+
+           MOVE    97              TO      WS028-CD-RETORNO.
+
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       995-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       996-00-ABEND-SUB            SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           MOVE    WS-MSG-096      TO      WS028-MENSAGEM.
+
+           MOVE    96              TO      WS028-CD-RETORNO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       996-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       998-00-ABEND                SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS   ASSIGN   ABCODE    (WS-ABCODE)
+
+           END-EXEC.
+
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           MOVE    WS-ABCODE       TO      WS-MSG-097 (34:04).
+
+           MOVE    WS-MSG-097      TO      WS028-MENSAGEM.
+
+           MOVE    99              TO      WS028-CD-RETORNO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       998-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       997-00-ERROR                SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           MOVE    EIBRESP         TO      WS-EIBRESP.
+
+           MOVE    WS-EIBRESP      TO      WS-MSG-098(48:03).
+
+           MOVE    WS-MSG-098      TO      WS028-MENSAGEM.
+
+           MOVE    98              TO      WS028-CD-RETORNO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       997-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       999-00-PROCED-FINAIS        SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-COMMAREA  TO      DFHCOMMAREA.
+
+           EXEC    CICS    RETURN
+
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       999-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      *---------------------------------------------------------------*
+      *                  FIM DO PROGRAMA - SAGBB030                   *
+      *---------------------------------------------------------------*
