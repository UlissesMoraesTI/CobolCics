@@ -0,0 +1,66 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGTBS03 (DCLGEN)                           *
+      *   TABELA DB2    : DB2.SAGTBS03_HIST_ALUNOS                    *
+      *   OBJETIVO      : HISTORICO DOS VALORES ANTERIORES DE UM      *
+      *                   ALUNO SEMPRE QUE SAGBB030 ALTERA O REGISTRO *
+      *                   EM SAGTBS01_ALUNOS. GRAVADA UMA LINHA POR   *
+      *                   ALTERACAO, COM O OPERADOR E O TIMESTAMP     *
+      *                                                               *
+      *   OBSERVACAO    : ITENS COM O PREFIXO HIST- PARA NAO COLIDIR  *
+      *                   COM OS HOST-VARIABLES DE SAGTBS01           *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 09/08/2026        *
+      *   OBJETIVO    : INCLUSAO DAS COLUNAS DE ENDERECO DE           *
+      *                 CORRESPONDENCIA (LOGRADOURO, NUMERO, BAIRRO,  *
+      *                 CIDADE, UF, CEP) NO HISTORICO, QUE JA ERAM    *
+      *                 ALTERADAS POR SAGBB030 SEM GERAR AUDITORIA    *
+      *===============================================================*
+      *
+      *    EXEC SQL DECLARE SAGTBS03_HIST_ALUNOS TABLE
+      *    ( CO_ALUNO           INTEGER        NOT NULL,
+      *      DT_HORA_ALTERACAO  TIMESTAMP      NOT NULL,
+      *      CO_OPERADOR        CHAR(08)       NOT NULL,
+      *      NO_ALUNO           CHAR(60)       NOT NULL,
+      *      DT_NASCIMENTO      DATE           NOT NULL,
+      *      IC_SEXO            CHAR(01)       NOT NULL,
+      *      NU_CPF             DECIMAL(11,0)  NOT NULL,
+      *      CO_LOCAL_CEL       SMALLINT                ,
+      *      NU_TELEF_CEL       INTEGER                 ,
+      *      NO_E_MAIL          CHAR(60)                ,
+      *      NO_OBS             CHAR(100)               ,
+      *      NO_LOGRADOURO      CHAR(60)                ,
+      *      NU_ENDERECO        CHAR(10)                ,
+      *      NO_BAIRRO          CHAR(40)                ,
+      *      NO_CIDADE          CHAR(40)                ,
+      *      SG_UF              CHAR(02)                ,
+      *      NU_CEP             CHAR(08)                 )
+      *    END-EXEC.
+      *
+       01          DCLSAGTBS03-HIST-ALUNOS.
+           03      HIST-CO-ALUNO           PIC     S9(009) COMP.
+           03      HIST-DT-HORA-ALTERACAO  PIC     X(026).
+           03      HIST-CO-OPERADOR        PIC     X(008).
+           03      HIST-NO-ALUNO           PIC     X(060).
+           03      HIST-DT-NASCIMENTO      PIC     X(010).
+           03      HIST-IC-SEXO            PIC     X(001).
+           03      HIST-NU-CPF             PIC     S9(011) COMP-3.
+           03      HIST-CO-LOCAL-CEL       PIC     S9(004) COMP.
+           03      HIST-NU-TELEF-CEL       PIC     S9(009) COMP.
+           03      HIST-NO-E-MAIL          PIC     X(060).
+           03      HIST-NO-OBS             PIC     X(100).
+           03      HIST-NO-LOGRADOURO      PIC     X(060).
+           03      HIST-NU-ENDERECO        PIC     X(010).
+           03      HIST-NO-BAIRRO          PIC     X(040).
+           03      HIST-NO-CIDADE          PIC     X(040).
+           03      HIST-SG-UF              PIC     X(002).
+           03      HIST-NU-CEP             PIC     X(008).
+      *
+      *===============================================================*
