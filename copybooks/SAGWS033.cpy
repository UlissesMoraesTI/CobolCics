@@ -0,0 +1,37 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGWS033                                    *
+      *   OBJETIVO      : LAYOUT DO REGISTRO DE ENTRADA DO ARQUIVO    *
+      *                   SEQUENCIAL DE CARGA EM LOTE DE ALUNOS       *
+      *                   (SAGBB033)                                  *
+      *                                                               *
+      *   OBSERVACAO    : ITENS COM O PREFIXO IMP- PARA NAO COLIDIR   *
+      *                   COM OS HOST-VARIABLES DE SAGTBS01           *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 09/08/2026        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *===============================================================*
+      *
+       01          IMP-REGISTRO-ENTRADA.
+           03      IMP-NO-ALUNO            PIC     X(060).
+           03      IMP-DT-NASCIMENTO       PIC     X(010).
+           03      IMP-IC-SEXO             PIC     X(001).
+           03      IMP-NU-CPF              PIC     9(011).
+           03      IMP-CO-LOCAL-CEL        PIC     9(003).
+           03      IMP-NU-TELEF-CEL        PIC     9(009).
+           03      IMP-NO-E-MAIL           PIC     X(060).
+           03      IMP-NO-OBS              PIC     X(100).
+           03      IMP-NO-LOGRADOURO       PIC     X(060).
+           03      IMP-NU-ENDERECO         PIC     X(010).
+           03      IMP-NO-BAIRRO           PIC     X(040).
+           03      IMP-NO-CIDADE           PIC     X(040).
+           03      IMP-SG-UF               PIC     X(002).
+           03      IMP-NU-CEP              PIC     9(008).
+           03      IMP-CO-CURSO            PIC     9(005).
+           03      IMP-CO-TURMA            PIC     9(005).
+      *
+      *===============================================================*
