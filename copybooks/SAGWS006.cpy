@@ -0,0 +1,27 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGWS006                                    *
+      *   OBJETIVO      : COMMAREA DO SAGBB006 - CRITICA DE DATAS     *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 21/10/2004        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *===============================================================*
+      *
+       01          WRD-GRUPO.
+      *
+           03      WRD-CODOPE              PIC     X(001).
+             88    WRD-CODOPE-CRITICA                VALUE 'C'.
+      *
+           03      WRD-DATA01.
+             05    WRD-DATA01-DD           PIC     9(002).
+             05    WRD-DATA01-MM           PIC     9(002).
+             05    WRD-DATA01-AA           PIC     9(004).
+      *
+           03      WRD-CODRET              PIC     9(002).
+      *
+      *===============================================================*
