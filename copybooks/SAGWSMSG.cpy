@@ -0,0 +1,101 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGWSMSG                                    *
+      *   OBJETIVO      : TABELA DE MENSAGENS DO SISTEMA SISAG        *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 21/10/2004        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : INCLUSAO DAS MENSAGENS 065 A 075 (CPF         *
+      *                 DUPLICADO, ENDERECO, TELEFONES, MATRICULA,    *
+      *                 CONSULTA/ALTERACAO/EXCLUSAO DE ALUNO)         *
+      *===============================================================*
+      *
+       01          WS-MSG-028      PIC X(080)  VALUE
+           'SAGBB028 - INCLUSAO DE ALUNO EFETUADA COM SUCESSO'.
+      *
+       01          WS-MSG-029      PIC X(080)  VALUE
+           'SAGBB029 - CONSULTA DE ALUNO EFETUADA COM SUCESSO'.
+      *
+       01          WS-MSG-030      PIC X(080)  VALUE
+           'SAGBB030 - ALTERACAO DE ALUNO EFETUADA COM SUCESSO'.
+      *
+       01          WS-MSG-031      PIC X(080)  VALUE
+           'SAGBB031 - EXCLUSAO/INATIVACAO DE ALUNO COM SUCESSO'.
+      *
+       01          WS-MSG-057      PIC X(080)  VALUE
+           'NOME DO ALUNO NAO INFORMADO'.
+      *
+       01          WS-MSG-058      PIC X(080)  VALUE
+           'DATA DE NASCIMENTO NAO INFORMADA'.
+      *
+       01          WS-MSG-059      PIC X(080)  VALUE
+           'DATA DE NASCIMENTO INVALIDA'.
+      *
+       01          WS-MSG-060      PIC X(080)  VALUE
+           'SEXO INVALIDO - INFORME M OU F'.
+      *
+       01          WS-MSG-061      PIC X(080)  VALUE
+           'CPF INVALIDO'.
+      *
+       01          WS-MSG-062      PIC X(080)  VALUE
+           'CAMPO OBRIGATORIO NAO INFORMADO'.
+      *
+       01          WS-MSG-063      PIC X(080)  VALUE
+           'COD. LOCAL DO TEL. CELULAR INVALIDO'.
+      *
+       01          WS-MSG-064      PIC X(080)  VALUE
+           'NUMERO DO TEL. CELULAR INVALIDO'.
+      *
+       01          WS-MSG-065      PIC X(080)  VALUE
+           'CPF JA CADASTRADO PARA OUTRO ALUNO'.
+      *
+       01          WS-MSG-066      PIC X(080)  VALUE
+           'LOGRADOURO NAO INFORMADO'.
+      *
+       01          WS-MSG-067      PIC X(080)  VALUE
+           'CEP INVALIDO'.
+      *
+       01          WS-MSG-068      PIC X(080)  VALUE
+           'UF INVALIDA'.
+      *
+       01          WS-MSG-069      PIC X(080)  VALUE
+           'CIDADE NAO INFORMADA'.
+      *
+       01          WS-MSG-070      PIC X(080)  VALUE
+           'BAIRRO NAO INFORMADO'.
+      *
+       01          WS-MSG-071      PIC X(080)  VALUE
+           'CURSO/TURMA INVALIDO PARA MATRICULA'.
+      *
+       01          WS-MSG-072      PIC X(080)  VALUE
+           'ALUNO NAO ENCONTRADO'.
+      *
+       01          WS-MSG-073      PIC X(080)  VALUE
+           'ALUNO JA SE ENCONTRA INATIVO'.
+      *
+       01          WS-MSG-074      PIC X(080)  VALUE
+           'TIPO DE TELEFONE INVALIDO'.
+      *
+       01          WS-MSG-075      PIC X(080)  VALUE
+           'NENHUM TELEFONE INFORMADO PARA O ALUNO'.
+      *
+       01          WS-MSG-096      PIC X(080)  VALUE
+           'PGM SUBORDINADO           RETORNOU RC=      - CANCELADO'.
+      *
+       01          WS-MSG-097      PIC X(080)  VALUE
+           'TRANSACAO CICS EM ABEND - ABCODE=          '.
+      *
+       01          WS-MSG-098      PIC X(080)  VALUE
+           'CONDICAO DE ERRO CICS - EIBRESP=           '.
+      *
+       01          WS-MSG-099      PIC X(080)  VALUE
+           'ERRO SQL - CMD=       TAB=         SQLCODE=     '.
+      *
+      *===============================================================*
