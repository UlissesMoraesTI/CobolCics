@@ -0,0 +1,43 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGTBS02 (DCLGEN)                           *
+      *   TABELA DB2    : DB2.SAGTBS02_TELEFONES                      *
+      *   OBJETIVO      : TELEFONES DE CONTATO DO ALUNO (CELULAR DO   *
+      *                   PROPRIO ALUNO, DO RESPONSAVEL E FIXO),      *
+      *                   FILHA DE SAGTBS01_ALUNOS PELO CO_ALUNO      *
+      *                                                               *
+      *   OBSERVACAO    : OS ITENS RECEBEM O PREFIXO TEL- (EM VEZ DO  *
+      *                   NOME DE COLUNA PURO) PARA NAO COLIDIR COM   *
+      *                   OS HOST-VARIABLES DE SAGTBS01 QUANDO AMBAS  *
+      *                   AS BOOKS SAO INCLUIDAS NO MESMO PROGRAMA    *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *===============================================================*
+      *
+      *    EXEC SQL DECLARE SAGTBS02_TELEFONES TABLE
+      *    ( CO_ALUNO           INTEGER        NOT NULL,
+      *      CO_SEQ_TELEFONE    SMALLINT       NOT NULL,
+      *      TP_TELEFONE        SMALLINT       NOT NULL,
+      *      CO_LOCAL_TEL       SMALLINT       NOT NULL,
+      *      NU_TELEFONE        INTEGER        NOT NULL )
+      *    END-EXEC.
+      *
+      *        --- DOMINIO DE TP_TELEFONE -----------------------------
+      *        1 = CELULAR DO ALUNO                                   *
+      *        2 = CELULAR/TELEFONE DO RESPONSAVEL                    *
+      *        3 = TELEFONE FIXO                                      *
+      *---------------------------------------------------------------*
+      *
+       01          DCLSAGTBS02-TELEFONES.
+           03      TEL-CO-ALUNO            PIC     S9(009) COMP.
+           03      TEL-CO-SEQ-TELEFONE     PIC     S9(004) COMP.
+           03      TEL-TP-TELEFONE         PIC     S9(004) COMP.
+           03      TEL-CO-LOCAL-TEL        PIC     S9(004) COMP.
+           03      TEL-NU-TELEFONE         PIC     S9(009) COMP.
+      *
+      *===============================================================*
