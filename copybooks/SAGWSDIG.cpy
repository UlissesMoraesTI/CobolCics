@@ -0,0 +1,31 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGWSDIG                                    *
+      *   OBJETIVO      : COMMAREA DO SAGBBDIG - CALCULO/CRITICA DO   *
+      *                   DIGITO VERIFICADOR DO CPF                   *
+      *                                                               *
+      *   OBSERVACAO    : O PREFIXO ":RUCWS:" E SUBSTITUIDO PELO      *
+      *                   PROGRAMA CHAMADOR VIA COPY ... REPLACING    *
+      *                   PARA EVITAR COLISAO DE NOMES QUANDO MAIS DE *
+      *                   UM COMMAREA DE SUBPROGRAMA COEXISTE NA      *
+      *                   MESMA WORKING-STORAGE                       *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 21/10/2004        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *===============================================================*
+      *
+       01          :RUCWS:DIG.
+      *
+      *        --- 01-CALCULA DIGITO / 02-CRITICA DIGITO INFORMADO ---
+           03      :RUCWS:-ACAO            PIC     9(002).
+      *
+           03      :RUCWS:-NU-CPF          PIC     9(009).
+           03      :RUCWS:-DV-CPF          PIC     9(002).
+      *
+           03      :RUCWS:-CODIGO-RETORNO  PIC     9(002).
+      *
+      *===============================================================*
