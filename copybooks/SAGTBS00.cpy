@@ -0,0 +1,38 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGTBS00 (DCLGEN)                           *
+      *   TABELA DB2    : DB2.SAGTBS00_CONTROLE                       *
+      *   OBJETIVO      : TABELA DE CONTROLE DE SEQUENCIAS (CHAVES    *
+      *                   UNICAS) UTILIZADAS PELO SISTEMA SISAG. UMA  *
+      *                   LINHA POR CHAVE CONTROLADA, ATUALIZADA SOB  *
+      *                   UPDATE ... SET NU_SEQUENCIA = NU_SEQUENCIA  *
+      *                   + 1 PARA GARANTIR UNICIDADE SOB CONCORRENCIA*
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : CRIACAO - SUBSTITUI O SELECT MAX(CO_ALUNO)    *
+      *                 POR CONTADOR CONTROLADO EM SAGTBS01           *
+      *===============================================================*
+      *
+      *    EXEC SQL DECLARE SAGTBS00_CONTROLE TABLE
+      *    ( NO_CHAVE           CHAR(20)       NOT NULL,
+      *      NU_SEQUENCIA       INTEGER        NOT NULL )
+      *    END-EXEC.
+      *
+       01          DCLSAGTBS00-CONTROLE.
+           03      NO-CHAVE                PIC     X(020).
+           03      NU-SEQUENCIA            PIC     S9(009) COMP.
+      *
+      *        --- CHAVE CONTROLADA PARA O NUMERO DE ALUNO ----------
+       01          WS00-CH-CO-ALUNO        PIC     X(020)  VALUE
+                                            'CO_ALUNO'.
+      *
+      *        --- CHAVE CONTROLADA PARA O NUMERO DE NOTIFICACAO ----
+       01          WS00-CH-SEQ-NTF         PIC     X(020)  VALUE
+                                            'CO_SEQ_NTF'.
+      *
+      *===============================================================*
