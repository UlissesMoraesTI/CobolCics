@@ -0,0 +1,327 @@
+      *===============================================================*
+       IDENTIFICATION              DIVISION.
+      *---------------------------------------------------------------*
+      *
+       PROGRAM-ID.                 SAGBB031.
+       AUTHOR.                     ULISSES & MORAES (TI).
+       DATE-WRITTEN.               09/08/2026.
+       SECURITY.
+      *
+      *===============================================================*
+      *              ULISSES & MORAES INFORMATICA S/C LTDA            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   SISTEMA       : SISAG                                       *
+      *   PROJETO       : SISTEMA DE GESTAO DE ALUNOS/CURSOS          *
+      *   PROGRAMA      : SAGBB031                                    *
+      *   LINGUAGEM     : COBOL / CICS                                *
+      *   PROGRAMADOR   : ULISSES & MORAES                            *
+      *   ANALISTA      : ULISSES & MORAES                            *
+      *   DATA          : 09/08/2026                                  *
+      *                                                               *
+      *   OBJETIVO      : EXCLUIR (INATIVAR) UM ALUNO JA CADASTRADO   *
+      *                   EM SAGTBS01_ALUNOS, MARCANDO IC_SITUACAO    *
+      *                   COMO 'I' - NAO HA EXCLUSAO FISICA DO REGIS- *
+      *                   TRO PARA PRESERVAR O HISTORICO E AS         *
+      *                   MATRICULAS JA EFETUADAS                     *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   ROTINAS                                                     *
+      *                                                               *
+      *   NOME             BOOK     DESCRICAO                         *
+      *   ---------------- -------- ----------------------------------*
+      *   XXXXXXXXXXXXXXXX XXXXXXXX XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   DB2                                                         *
+      *                                                               *
+      *   NOME               BOOK     DESCRICAO                       *
+      *   -----------------  -------- ------------------------------- *
+      *   XXXXXXXXXXXXXXXXX  XXXXXXXX XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   PROGRAMADOR    : ULISSES & MORAES                           *
+      *   ANALISTA       : ULISSES & MORAES                           *
+      *   DATA           : 09/08/2026                                 *
+      *                                                               *
+      *   OBJETIVO       : CRIACAO - DESENVOLVIMENTO                  *
+      *                                                               *
+      *===============================================================*
+
+      *===============================================================*
+       ENVIRONMENT                 DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION               SECTION.
+      *---------------------------------------------------------------*
+       SPECIAL-NAMES.              DECIMAL-POINT   IS   COMMA.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+       DATA                        DIVISION.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *---------------------------------------------------------------*
+      *
+       01      FILLER              PIC     X(040)  VALUE
+              '** INICIO WORKING SAGBB031 **'.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE VARIAVEIS                      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-EIBRESP      PIC     9(003) VALUE ZEROS.
+       01          WS-ABCODE       PIC     X(004) VALUE SPACES.
+      *
+       01          WS-COMANDO-DB2  PIC     X(006) VALUE SPACES.
+       01          WS-TABELAS-DB2  PIC     X(008) VALUE SPACES.
+       01          WS-SQLCODE-DB2  PIC     +++9.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE MENSAGENS                                    ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWSMSG.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE COMMAREA                                     ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWS028.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DAS BOOKS DB2                     ***
+      ***-----------------------------------------------------------***
+      *
+           EXEC    SQL
+                   INCLUDE SQLCA
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS01
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       01          FILLER          PIC     X(040)  VALUE
+                  '** FINAL WORKING SAGBB031 **'.
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *---------------------------------------------------------------*
+      *
+       01          DFHCOMMAREA.
+         03        FILLER          PIC     X(001)
+                   OCCURS   600  DEPENDING  ON  EIBCALEN.
+      *
+      *===============================================================*
+       PROCEDURE                   DIVISION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 100-00-PROCED-INICIAIS.
+
+           PERFORM 200-00-PROCED-PRINCIPAIS.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      /===============================================================*
+       100-00-PROCED-INICIAIS      SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    HANDLE  ABEND
+                                   LABEL   (998-00-ABEND)
+           END-EXEC.
+
+           EXEC    CICS    HANDLE  CONDITION
+                                   ERROR   (997-00-ERROR)
+           END-EXEC.
+
+           MOVE    DFHCOMMAREA     TO      WS028-COMMAREA.
+
+           MOVE    00              TO      WS028-CD-RETORNO.
+
+           MOVE    WS-MSG-031      TO      WS028-MENSAGEM.
+
+           IF      WS028-CO-ALUNO  NOT     NUMERIC OR
+                   WS028-CO-ALUNO  EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-072 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       100-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       200-00-PROCED-PRINCIPAIS    SECTION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 210-00-SELECT-SAGTBS01.
+
+           PERFORM 220-00-UPDATE-SAGTBS01.
+      *
+      *---------------------------------------------------------------*
+       200-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-00-SELECT-SAGTBS01      SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-CO-ALUNO  TO      CO-ALUNO.
+
+           EXEC    SQL
+
+                   SELECT  IC_SITUACAO
+
+                   INTO   :IC-SITUACAO
+
+                   FROM    DB2.SAGTBS01_ALUNOS
+
+                   WHERE   CO_ALUNO = :CO-ALUNO
+
+           END-EXEC.
+
+           IF      SQLCODE     EQUAL       +100
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-072 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'SELECT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           IF      IC-SITUACAO     EQUAL   'I'
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-073 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       220-00-UPDATE-SAGTBS01      SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL     UPDATE
+
+                   DB2.SAGTBS01_ALUNOS
+
+                   SET     IC_SITUACAO  = 'I'          ,
+                           DT_ALTERACAO = CURRENT DATE
+
+                   WHERE   CO_ALUNO = :CO-ALUNO
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'UPDATE'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           MOVE   'I'              TO      WS028-IC-SITUACAO.
+      *
+      *---------------------------------------------------------------*
+       220-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       995-00-ABEND-DB2            SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    SQLCODE         TO      WS-SQLCODE-DB2.
+
+           MOVE    WS-COMANDO-DB2  TO      WS-MSG-099 (14:06).
+           MOVE    WS-TABELAS-DB2  TO      WS-MSG-099 (31:08).
+           MOVE    WS-SQLCODE-DB2  TO      WS-MSG-099 (53:04).
+
+           MOVE    WS-MSG-099      TO      WS028-MENSAGEM.
+
+           MOVE    97              TO      WS028-CD-RETORNO.
+
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       995-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       998-00-ABEND                SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS   ASSIGN   ABCODE    (WS-ABCODE)
+
+           END-EXEC.
+
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           MOVE    WS-ABCODE       TO      WS-MSG-097 (34:04).
+
+           MOVE    WS-MSG-097      TO      WS028-MENSAGEM.
+
+           MOVE    99              TO      WS028-CD-RETORNO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       998-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       997-00-ERROR                SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    SYNCPOINT   ROLLBACK
+
+           END-EXEC.
+
+           MOVE    EIBRESP         TO      WS-EIBRESP.
+
+           MOVE    WS-EIBRESP      TO      WS-MSG-098(48:03).
+
+           MOVE    WS-MSG-098      TO      WS028-MENSAGEM.
+
+           MOVE    98              TO      WS028-CD-RETORNO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      *---------------------------------------------------------------*
+       997-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       999-00-PROCED-FINAIS        SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-COMMAREA  TO      DFHCOMMAREA.
+
+           EXEC    CICS    RETURN
+
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       999-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      *---------------------------------------------------------------*
+      *                  FIM DO PROGRAMA - SAGBB031                   *
+      *---------------------------------------------------------------*
