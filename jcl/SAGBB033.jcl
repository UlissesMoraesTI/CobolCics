@@ -0,0 +1,31 @@
+//SAGBB033 JOB (SISAG),'CARGA LOTE ALUNOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ULISSES & MORAES INFORMATICA S/C LTDA                        *
+//*--------------------------------------------------------------*
+//*  SISTEMA  : SISAG                                             *
+//*  JOB      : SAGBB033                                          *
+//*  OBJETIVO : CARGA EM LOTE DE ALUNOS A PARTIR DO ARQUIVO       *
+//*             SEQUENCIAL SAGENT01 (LAYOUT SAGWS033), GRAVANDO   *
+//*             EM SAGTBS01_ALUNOS E RELACIONANDO NO SAGRPT01 OS  *
+//*             REGISTROS ACEITOS E REJEITADOS                    *
+//*--------------------------------------------------------------*
+//*  HISTORICO DE ALTERACOES                                      *
+//*--------------------------------------------------------------*
+//*  PROGRAMADOR : ULISSES & MORAES     DATA : 09/08/2026         *
+//*  OBJETIVO    : CRIACAO - DESENVOLVIMENTO                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD DSN=SISAG.LOAD,DISP=SHR
+//         DD DSN=DSN.DB2V12.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(SAGBB033) PLAN(SAGPLAN) LIB('SISAG.LOAD')
+  END
+/*
+//SAGENT01 DD DSN=SISAG.PROD.CARGA.ALUNOS,DISP=SHR
+//SAGRPT01 DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
