@@ -0,0 +1,48 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGTBS05 (DCLGEN)                           *
+      *   TABELA DB2    : DB2.SAGTBS05_NTF_OUTBOX                     *
+      *   OBJETIVO      : FILA DE SAIDA (OUTBOX) DE NOTIFICACOES DE   *
+      *                   ALUNO INCLUIDO, CONSUMIDA POR JOB BATCH      *
+      *                   SEPARADO PARA DISPARAR E-MAIL DE BOAS-VINDAS*
+      *                   E AVISAR O MODULO FINANCEIRO                *
+      *                                                                *
+      *   OBSERVACAO    : ITENS COM O PREFIXO NTF- PARA NAO COLIDIR   *
+      *                   COM OS HOST-VARIABLES DE SAGTBS01           *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *===============================================================*
+      *
+      *    EXEC SQL DECLARE SAGTBS05_NTF_OUTBOX TABLE
+      *    ( CO_SEQ_NOTIFICACAO BIGINT         NOT NULL,
+      *      CO_ALUNO           INTEGER        NOT NULL,
+      *      NO_ALUNO           CHAR(60)       NOT NULL,
+      *      NO_E_MAIL          CHAR(60)                ,
+      *      DT_HORA_EVENTO     TIMESTAMP      NOT NULL,
+      *      IC_SITUACAO        CHAR(01)       NOT NULL )
+      *    END-EXEC.
+      *
+      *        --- DOMINIO DE IC_SITUACAO ------------------------------
+      *        P = PENDENTE DE PROCESSAMENTO / P ROCESSADO = C          *
+      *---------------------------------------------------------------*
+      *
+       01          DCLSAGTBS05-NTF-OUTBOX.
+           03      NTF-CO-SEQ-NOTIFICACAO  PIC     S9(018) COMP.
+           03      NTF-CO-ALUNO            PIC     S9(009) COMP.
+           03      NTF-NO-ALUNO            PIC     X(060).
+           03      NTF-NO-E-MAIL           PIC     X(060).
+           03      NTF-DT-HORA-EVENTO      PIC     X(026).
+           03      NTF-IC-SITUACAO         PIC     X(001).
+             88    NTF-PENDENTE                       VALUE 'P'.
+             88    NTF-PROCESSADA                     VALUE 'C'.
+      *
+      *        --- FILA TRANSIENT DATA CICS PARA DISPARO IMEDIATO ------
+       01          WS-TDQ-SAGNTF           PIC     X(008)  VALUE
+                                            'SAGNTF'.
+      *
+      *===============================================================*
