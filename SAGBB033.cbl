@@ -0,0 +1,1165 @@
+      *===============================================================*
+       IDENTIFICATION              DIVISION.
+      *---------------------------------------------------------------*
+      *
+       PROGRAM-ID.                 SAGBB033.
+       AUTHOR.                     ULISSES & MORAES (TI).
+       DATE-WRITTEN.               09/08/2026.
+       SECURITY.
+      *
+      *===============================================================*
+      *              ULISSES & MORAES INFORMATICA S/C LTDA            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   SISTEMA       : SISAG                                       *
+      *   PROJETO       : SISTEMA DE GESTAO DE ALUNOS/CURSOS          *
+      *   PROGRAMA      : SAGBB033                                    *
+      *   LINGUAGEM     : COBOL / DB2 (BATCH)                         *
+      *   PROGRAMADOR   : ULISSES & MORAES                            *
+      *   ANALISTA      : ULISSES & MORAES                            *
+      *   DATA          : 09/08/2026                                  *
+      *                                                               *
+      *   OBJETIVO      : CARGA EM LOTE DE ALUNOS (SAGTBS01_ALUNOS) A *
+      *                   PARTIR DE ARQUIVO SEQUENCIAL, APLICANDO AS  *
+      *                   MESMAS CRITICAS DE SAGBB028 (DATA VIA       *
+      *                   SAGBB006, CPF VIA SAGBBDIG, ENDERECO, CPF   *
+      *                   DUPLICADO) E O MESMO NUMERO DE ALUNO GERADO *
+      *                   POR SAGTBS00_CONTROLE. UM REGISTRO REJEITADO*
+      *                   NAO INTERROMPE O PROCESSAMENTO DOS DEMAIS - *
+      *                   E APENAS RELACIONADO NO RELATORIO DE CARGA  *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   ARQUIVOS                                                    *
+      *                                                                *
+      *   NOME       DD         DESCRICAO                              *
+      *   ---------- ---------- --------------------------------------*
+      *   ARQENT     SAGENT01   ARQUIVO DE ENTRADA COM OS ALUNOS A     *
+      *                         SEREM CADASTRADOS (LAYOUT SAGWS033)    *
+      *   RELATORIO  SAGRPT01   RELATORIO DE CARGA (ACEITOS/REJEITADOS)*
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   DB2                                                         *
+      *                                                               *
+      *   NOME               BOOK     DESCRICAO                       *
+      *   -----------------  -------- ------------------------------- *
+      *   SAGTBS00_CONTROLE  SAGTBS00 CONTADOR DE CO_ALUNO             *
+      *   SAGTBS01_ALUNOS    SAGTBS01 CADASTRO DE ALUNOS               *
+      *   SAGTBS02_TELEFONES SAGTBS02 TELEFONES DO ALUNO               *
+      *   SAGTBS04_MATRICULAS SAGTBS04 MATRICULA INICIAL               *
+      *   SAGTBS05_NTF_OUTBOX SAGTBS05 FILA DE NOTIFICACAO             *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   PROGRAMADOR    : ULISSES & MORAES                           *
+      *   ANALISTA       : ULISSES & MORAES                           *
+      *   DATA           : 09/08/2026                                 *
+      *                                                               *
+      *   OBJETIVO       : CRIACAO - DESENVOLVIMENTO                  *
+      *                                                               *
+      *===============================================================*
+
+      *===============================================================*
+       ENVIRONMENT                 DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION               SECTION.
+      *---------------------------------------------------------------*
+       SPECIAL-NAMES.              DECIMAL-POINT   IS   COMMA.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+           SELECT  ARQENT          ASSIGN  TO      SAGENT01
+                                   ORGANIZATION    IS SEQUENTIAL.
+      *
+           SELECT  RELATORIO       ASSIGN  TO      SAGRPT01
+                                   ORGANIZATION    IS SEQUENTIAL.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+       DATA                        DIVISION.
+      *---------------------------------------------------------------*
+       FILE                        SECTION.
+      *---------------------------------------------------------------*
+      *
+       FD      ARQENT
+               RECORDING MODE      IS      F.
+      *
+           COPY    SAGWS033.
+      *
+       FD      RELATORIO
+               RECORDING MODE      IS      F.
+      *
+       01      REL-REGISTRO        PIC     X(133).
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *---------------------------------------------------------------*
+      *
+       01      FILLER              PIC     X(040)  VALUE
+              '** INICIO WORKING SAGBB033 **'.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE VARIAVEIS                      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-COMANDO-DB2  PIC     X(006) VALUE SPACES.
+       01          WS-TABELAS-DB2  PIC     X(008) VALUE SPACES.
+       01          WS-SQLCODE-DB2  PIC     +++9.
+      *
+       01          WS-QT-CPF       PIC     S9(009) COMP VALUE ZERO.
+       01          WS-QT-LIDOS     PIC     9(007) COMP-3 VALUE ZERO.
+       01          WS-QT-ACEITOS   PIC     9(007) COMP-3 VALUE ZERO.
+       01          WS-QT-REJEIT    PIC     9(007) COMP-3 VALUE ZERO.
+       01          WS-QT-COMMIT    PIC     9(003) COMP   VALUE ZERO.
+       01          WS-NU-LINHA     PIC     9(002) COMP-3 VALUE 99.
+       01          WS-NU-PAGINA    PIC     9(003) COMP-3 VALUE ZERO.
+      *
+       01          WS-QT-TENTAT-CTL
+                                   PIC     9(001) COMP VALUE ZERO.
+       01          WS-SW-SEQ-OK    PIC     X(001) VALUE 'N'.
+         88        WS-SEQ-OK               VALUE 'S'.
+      *
+       01          WS-SW-FIM-ARQ   PIC     X(001) VALUE 'N'.
+         88        WS-FIM-ARQUIVO         VALUE 'S'.
+      *
+       01          WS-SW-REG-VALIDO
+                                   PIC     X(001) VALUE 'S'.
+         88        WS-REG-VALIDO          VALUE 'S'.
+         88        WS-REG-INVALIDO        VALUE 'N'.
+      *
+       01          WS-MOTIVO-REJEICAO
+                                   PIC     X(080) VALUE SPACES.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE UF (ENDERECO)                   ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-UF-LISTA         PIC     X(054)  VALUE
+           'ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO'.
+       01      WS-TAB-UF           REDEFINES      WS-UF-LISTA.
+         03    WS-UF-OCORRE        OCCURS  27 TIMES
+                                   INDEXED BY WS-IX-UF
+                                   PIC     X(002).
+      *
+      /**-----------------------------------------------------------***
+      ***          AREA DE TRATAMENTO DE DATA/HORA                  ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-DAT-DB2      PIC     X(010) VALUE '99.99.9999'.
+       01          FILLER          REDEFINES      WS-DAT-DB2.
+         03        WS-DIA-DB2      PIC     9(002).
+         03        WS-PT1-DB2      PIC     X(001).
+         03        WS-MES-DB2      PIC     9(002).
+         03        WS-PT2-DB2      PIC     X(001).
+         03        WS-ANO-DB2      PIC     9(004).
+      *
+       01          WS-DAT-ATU      PIC     X(010) VALUE '99.99.9999'.
+       01          FILLER          REDEFINES      WS-DAT-ATU.
+         03        WS-DIA-ATU      PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-MES-ATU      PIC     9(002).
+         03        FILLER          PIC     X(001).
+         03        WS-ANO-ATU      PIC     9(004).
+      *
+      /**-----------------------------------------------------------***
+      ***          AREA DE TRATAMENTO DE CPF                        ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-CPF-11           PIC     9(011) VALUE ZEROS.
+       01      FILLER              REDEFINES      WS-CPF-11.
+         03    WS-CPF-09           PIC     9(009).
+         03    WS-CPF-DG           PIC     9(002).
+      *
+      /**-----------------------------------------------------------***
+      ***      TRATAMENTO DE NULIDADE DE CAMPOS                     ***
+      ***-----------------------------------------------------------***
+      *
+       01     WS-CO-LOCAL-CEL-NULL PIC    S9(004) COMP.
+       01     WS-NU-TELEF-CEL-NULL PIC    S9(004) COMP.
+       01     WS-NO-E-MAIL-NULL    PIC    S9(004) COMP.
+       01     WS-NO-OBS-NULL       PIC    S9(004) COMP.
+      *
+      /**-----------------------------------------------------------***
+      ***      LINHAS DE IMPRESSAO DO RELATORIO DE CARGA            ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-CAB-01.
+           03      FILLER          PIC     X(001) VALUE '1'.
+           03      FILLER          PIC     X(017) VALUE
+                  'SISAG - SAGBB033'.
+           03      FILLER          PIC     X(037) VALUE
+                  'RELATORIO DE CARGA EM LOTE DE ALUNOS'.
+           03      FILLER          PIC     X(007) VALUE
+                  '  PAG. '.
+           03      WS-CAB-01-PAG   PIC     ZZ9.
+      *
+       01          WS-CAB-02.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(132) VALUE ALL '-'.
+      *
+       01          WS-CAB-03.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(006) VALUE 'LINHA '.
+           03      FILLER          PIC     X(010) VALUE 'CO-ALUNO  '.
+           03      FILLER          PIC     X(030) VALUE
+                  'NOME DO ALUNO                '.
+           03      FILLER          PIC     X(010) VALUE 'SITUACAO  '.
+           03      FILLER          PIC     X(080) VALUE
+                  'MOTIVO DA REJEICAO'.
+      *
+       01          WS-DET-01.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      WS-DET-LINHA    PIC     ZZZZZZ9.
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-CO-ALUNO PIC     ZZZZZZZZ9.
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-NO-ALUNO PIC     X(030).
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-SITUACAO PIC     X(009).
+           03      FILLER          PIC     X(001) VALUE SPACE.
+           03      WS-DET-MOTIVO   PIC     X(080).
+      *
+       01          WS-RODAPE-01.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(030) VALUE
+                  'TOTAL DE REGISTROS LIDOS   : '.
+           03      WS-ROD-LIDOS    PIC     ZZZ.ZZ9.
+      *
+       01          WS-RODAPE-02.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(030) VALUE
+                  'TOTAL DE ALUNOS ACEITOS    : '.
+           03      WS-ROD-ACEITOS  PIC     ZZZ.ZZ9.
+      *
+       01          WS-RODAPE-03.
+           03      FILLER          PIC     X(001) VALUE ' '.
+           03      FILLER          PIC     X(030) VALUE
+                  'TOTAL DE REGISTROS REJEITADOS:'.
+           03      WS-ROD-REJEIT   PIC     ZZZ.ZZ9.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE MENSAGENS                                    ***
+      ***-----------------------------------------------------------***
+      *
+           COPY    SAGWSMSG.
+      *
+      /**-----------------------------------------------------------***
+      ***          SAGBB006 - CRITICA DE DATAS                      ***
+      ***-----------------------------------------------------------***
+      *
+       01          WS-SAGBB006     PIC     X(008) VALUE 'SAGBB006'.
+      *
+           COPY    SAGWS006.
+      *
+      /**-----------------------------------------------------------***
+      ***          SAGBBDIG - CALCULA DIGITO VERIFICADOR            ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-SAGBBDIG         PIC     X(008) VALUE 'SAGBBDIG'.
+      *
+           COPY    SAGWSDIG    REPLACING  ==:RUCWS:==  BY  ==RUCWS==.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DAS BOOKS DB2                     ***
+      ***-----------------------------------------------------------***
+      *
+           EXEC    SQL
+                   INCLUDE SQLCA
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS00
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS01
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS02
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS04
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS05
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       01          FILLER          PIC     X(040)  VALUE
+                  '** FINAL WORKING SAGBB033 **'.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+       PROCEDURE                   DIVISION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 100-00-PROCED-INICIAIS.
+
+           PERFORM 900-00-LER-REGISTRO.
+
+           PERFORM 200-00-PROCED-PRINCIPAIS
+                   UNTIL   WS-FIM-ARQUIVO.
+
+           PERFORM 999-00-PROCED-FINAIS.
+      *
+      /===============================================================*
+       100-00-PROCED-INICIAIS      SECTION.
+      *---------------------------------------------------------------*
+      *
+           OPEN    INPUT   ARQENT.
+           OPEN    OUTPUT  RELATORIO.
+
+           EXEC    SQL
+                   SET :WS-DAT-ATU = CURRENT DATE
+           END-EXEC.
+      *
+      *---------------------------------------------------------------*
+       100-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       200-00-PROCED-PRINCIPAIS    SECTION.
+      *---------------------------------------------------------------*
+      *
+           ADD     1               TO      WS-QT-LIDOS.
+
+           PERFORM 210-00-CRITICA-REGISTRO.
+
+           IF      WS-REG-VALIDO
+                   PERFORM 300-00-INCLUI-ALUNO
+           END-IF.
+
+           IF      WS-REG-VALIDO
+                   ADD     1       TO      WS-QT-ACEITOS
+           ELSE
+                   ADD     1       TO      WS-QT-REJEIT
+           END-IF.
+
+           PERFORM 280-00-IMPRIME-DETALHE.
+
+           PERFORM 900-00-LER-REGISTRO.
+      *
+      *---------------------------------------------------------------*
+       200-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-00-CRITICA-REGISTRO     SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    'S'             TO      WS-SW-REG-VALIDO.
+           MOVE    SPACES          TO      WS-MOTIVO-REJEICAO.
+
+           INSPECT IMP-NO-ALUNO    REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT IMP-DT-NASCIMENTO
+                                   REPLACING ALL LOW-VALUES BY SPACES.
+
+           IF      IMP-NO-ALUNO    EQUAL   SPACES
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-057 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   IMP-DT-NASCIMENTO
+                                   EQUAL   SPACES
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-058 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO
+                   MOVE    IMP-DT-NASCIMENTO
+                                   TO      WS-DAT-DB2
+                   MOVE   '.'      TO      WS-PT1-DB2
+                   MOVE   '.'      TO      WS-PT2-DB2
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   (WS-DIA-DB2     NOT     NUMERIC OR
+                    WS-DIA-DB2     EQUAL   00      OR
+                    WS-DIA-DB2     GREATER 31)
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-059 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   (WS-MES-DB2     NOT     NUMERIC OR
+                    WS-MES-DB2     EQUAL   00      OR
+                    WS-MES-DB2     GREATER 12)
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-059 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   (WS-ANO-DB2     NOT     NUMERIC OR
+                    WS-ANO-DB2     EQUAL   00      OR
+                    WS-ANO-DB2     GREATER WS-ANO-ATU OR
+                    WS-ANO-DB2     LESS    1900)
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-059 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO
+                   PERFORM 120-00-CALL-SAGBB006
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   IMP-IC-SEXO NOT EQUAL   'M' AND 'F'
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-060 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   (IMP-NU-CPF     NOT     NUMERIC OR
+                    IMP-NU-CPF     EQUAL   ZEROS)
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-061 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO
+                   PERFORM 130-00-CALL-SAGBBDIG
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   IMP-CO-LOCAL-CEL
+                                   NOT     NUMERIC
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-063 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   IMP-NU-TELEF-CEL
+                                   NOT     NUMERIC
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-064 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO
+                   INSPECT IMP-NO-E-MAIL
+                           REPLACING ALL LOW-VALUES BY SPACES
+                   INSPECT IMP-NO-OBS
+                           REPLACING ALL LOW-VALUES BY SPACES
+                   PERFORM 112-00-CRITICA-ENDERECO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   (IMP-CO-CURSO   NOT     NUMERIC OR
+                    IMP-CO-CURSO   EQUAL   ZEROS   OR
+                    IMP-CO-TURMA   NOT     NUMERIC OR
+                    IMP-CO-TURMA   EQUAL   ZEROS)
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-071 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       112-00-CRITICA-ENDERECO     SECTION.
+      *---------------------------------------------------------------*
+      *
+           INSPECT IMP-NO-LOGRADOURO
+                                   REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT IMP-NO-BAIRRO   REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT IMP-NO-CIDADE   REPLACING ALL LOW-VALUES BY SPACES.
+
+           IF      IMP-NO-LOGRADOURO
+                                   EQUAL   SPACES
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-066 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   IMP-NO-BAIRRO   EQUAL   SPACES
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-070 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   IMP-NO-CIDADE   EQUAL   SPACES
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-069 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO   AND
+                   (IMP-NU-CEP     NOT     NUMERIC OR
+                    IMP-NU-CEP     EQUAL   ZEROS)
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-067 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF      WS-REG-VALIDO
+                   INSPECT IMP-SG-UF
+                           REPLACING ALL LOW-VALUES BY SPACES
+                   SET     WS-IX-UF        TO      1
+                   SEARCH  WS-UF-OCORRE
+                           AT      END
+                                   MOVE    'N' TO WS-SW-REG-VALIDO
+                                   MOVE    WS-MSG-068
+                                           TO WS-MOTIVO-REJEICAO
+                           WHEN    WS-UF-OCORRE (WS-IX-UF)
+                                           EQUAL   IMP-SG-UF
+                                   CONTINUE
+                   END-SEARCH
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       112-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       120-00-CALL-SAGBB006        SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE   'C'              TO      WRD-CODOPE.
+
+           MOVE    WS-DIA-DB2      TO      WRD-DATA01-DD.
+           MOVE    WS-MES-DB2      TO      WRD-DATA01-MM.
+           MOVE    WS-ANO-DB2      TO      WRD-DATA01-AA.
+
+           MOVE    00              TO      WRD-CODRET.
+
+           CALL    WS-SAGBB006     USING   WRD-GRUPO.
+
+           IF      WRD-CODRET  NOT EQUAL   00 AND 91 AND 92
+                   MOVE WS-SAGBB006 TO     WS-MSG-096 (33:08)
+                   MOVE WRD-CODRET  TO     WS-MSG-096 (59:02)
+                   PERFORM         996-00-ABEND-SUB
+           END-IF.
+
+           IF      WRD-CODRET  NOT EQUAL   00
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-059 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       120-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       130-00-CALL-SAGBBDIG        SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    02              TO      RUCWS-ACAO.
+
+           MOVE    IMP-NU-CPF      TO      WS-CPF-11.
+
+           MOVE    WS-CPF-09       TO      RUCWS-NU-CPF.
+           MOVE    00              TO      RUCWS-DV-CPF.
+
+           MOVE    00              TO      RUCWS-CODIGO-RETORNO.
+
+           CALL    WS-SAGBBDIG     USING   RUCWSDIG.
+
+           IF      RUCWS-CODIGO-RETORNO
+                               NOT EQUAL   00
+                   MOVE WS-SAGBBDIG
+                                   TO      WS-MSG-096 (33:08)
+                   MOVE RUCWS-CODIGO-RETORNO
+                                   TO      WS-MSG-096 (59:02)
+                   PERFORM         996-00-ABEND-SUB
+           END-IF.
+
+           IF      WS-CPF-DG   NOT EQUAL   RUCWS-DV-CPF
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-061 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       130-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       280-00-IMPRIME-DETALHE      SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS-NU-LINHA     GREATER 55
+                   PERFORM 285-00-IMPRIME-CABECALHO
+           END-IF.
+
+           MOVE    WS-QT-LIDOS     TO      WS-DET-LINHA.
+           MOVE    IMP-NO-ALUNO (1:30)
+                                   TO      WS-DET-NO-ALUNO.
+
+           IF      WS-REG-VALIDO
+                   MOVE CO-ALUNO   TO      WS-DET-CO-ALUNO
+                   MOVE 'ACEITO'   TO      WS-DET-SITUACAO
+                   MOVE SPACES     TO      WS-DET-MOTIVO
+           ELSE
+                   MOVE ZEROS      TO      WS-DET-CO-ALUNO
+                   MOVE 'REJEITADO' TO     WS-DET-SITUACAO
+                   MOVE WS-MOTIVO-REJEICAO
+                                   TO      WS-DET-MOTIVO
+           END-IF.
+
+           WRITE   REL-REGISTRO    FROM    WS-DET-01
+                                   AFTER   ADVANCING 1 LINE.
+
+           ADD     1               TO      WS-NU-LINHA.
+      *
+      *---------------------------------------------------------------*
+       280-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       285-00-IMPRIME-CABECALHO    SECTION.
+      *---------------------------------------------------------------*
+      *
+           ADD     1               TO      WS-NU-PAGINA.
+           MOVE    WS-NU-PAGINA    TO      WS-CAB-01-PAG.
+
+           WRITE   REL-REGISTRO    FROM    WS-CAB-01
+                                   AFTER   ADVANCING PAGE.
+           WRITE   REL-REGISTRO    FROM    WS-CAB-02
+                                   AFTER   ADVANCING 1 LINE.
+           WRITE   REL-REGISTRO    FROM    WS-CAB-03
+                                   AFTER   ADVANCING 1 LINE.
+           WRITE   REL-REGISTRO    FROM    WS-CAB-02
+                                   AFTER   ADVANCING 1 LINE.
+
+           MOVE    5               TO      WS-NU-LINHA.
+      *
+      *---------------------------------------------------------------*
+       285-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       300-00-INCLUI-ALUNO         SECTION.
+      *---------------------------------------------------------------*
+      *
+           PERFORM 310-00-PROXIMO-CO-ALUNO.
+
+           PERFORM 315-00-VALIDA-CPF-DUPLIC.
+
+           IF      WS-REG-VALIDO
+                   PERFORM 320-00-INSERT-SAGTBS01
+                   PERFORM 330-00-INSERT-SAGTBS02
+                   PERFORM 340-00-INSERT-SAGTBS04
+                   PERFORM 350-00-INSERT-SAGTBS05
+
+                   ADD     1       TO      WS-QT-COMMIT
+                   IF      WS-QT-COMMIT
+                                   EQUAL   100
+                           PERFORM 970-00-COMMIT
+                   END-IF
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       300-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       310-00-PROXIMO-CO-ALUNO     SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS00-CH-CO-ALUNO
+                                   TO      NO-CHAVE.
+
+           PERFORM 310-50-OBTEM-SEQUENCIA.
+
+           MOVE    NU-SEQUENCIA    TO      CO-ALUNO.
+      *
+      *---------------------------------------------------------------*
+       310-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       310-50-OBTEM-SEQUENCIA      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    INCREMENTA E LE A LINHA DE SAGTBS00_CONTROLE CUJA CHAVE    *
+      *    ESTA EM NO-CHAVE. SE A LINHA AINDA NAO EXISTIR (TABELA     *
+      *    RECEM-CRIADA, SEM CARGA INICIAL), A LINHA E SEMEADA COM    *
+      *    ZERO (310-70-SEMEAR-CONTROLE) E A OPERACAO E REPETIDA UMA  *
+      *    UNICA VEZ.                                                 *
+      *---------------------------------------------------------------*
+      *
+           MOVE    'N'             TO      WS-SW-SEQ-OK.
+           MOVE    0               TO      WS-QT-TENTAT-CTL.
+
+           PERFORM 310-60-ATUALIZA-SEQUENCIA
+                   UNTIL   WS-SEQ-OK OR WS-QT-TENTAT-CTL GREATER 1.
+
+           IF      NOT     WS-SEQ-OK
+                   MOVE 'SELCTL'  TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS00' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       310-59-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       310-60-ATUALIZA-SEQUENCIA   SECTION.
+      *---------------------------------------------------------------*
+      *
+           ADD     1               TO      WS-QT-TENTAT-CTL.
+
+           EXEC    SQL
+
+                   UPDATE  DB2.SAGTBS00_CONTROLE
+
+                   SET     NU_SEQUENCIA = NU_SEQUENCIA + 1
+
+                   WHERE   NO_CHAVE = :NO-CHAVE
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'UPDCTL'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS00' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           EXEC    SQL
+
+                   SELECT  NU_SEQUENCIA
+
+                   INTO   :NU-SEQUENCIA
+
+                   FROM    DB2.SAGTBS00_CONTROLE
+
+                   WHERE   NO_CHAVE = :NO-CHAVE
+
+           END-EXEC.
+
+           IF      SQLCODE     EQUAL   +000
+                   MOVE    'S'     TO      WS-SW-SEQ-OK
+           ELSE
+                   IF      SQLCODE EQUAL   +100
+                           PERFORM 310-70-SEMEAR-CONTROLE
+                   ELSE
+                           MOVE 'SELCTL'  TO      WS-COMANDO-DB2
+                           MOVE 'SAGTBS00' TO     WS-TABELAS-DB2
+                           PERFORM         995-00-ABEND-DB2
+                   END-IF
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       310-69-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       310-70-SEMEAR-CONTROLE      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    PRIMEIRA UTILIZACAO DESTA CHAVE: NAO HA LINHA EM           *
+      *    SAGTBS00_CONTROLE AINDA. SEMEIA A LINHA COM NU_SEQUENCIA=0 *
+      *    PARA QUE A PROXIMA TENTATIVA DE 310-60 A INCREMENTE PARA 1.*
+      *    SE OUTRO PROCESSO JA TIVER SEMEADO A MESMA CHAVE ENTRE A   *
+      *    FALHA DO SELECT E ESTE INSERT (SQLCODE -803), A DUPLICATA  *
+      *    E IGNORADA E A TENTATIVA SEGUINTE DE 310-60 ENCONTRA A     *
+      *    LINHA JA SEMEADA PELO OUTRO PROCESSO.                      *
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL
+
+                   INSERT  INTO    DB2.SAGTBS00_CONTROLE
+
+                          ( NO_CHAVE    ,
+                            NU_SEQUENCIA)
+
+                   VALUES (:NO-CHAVE    ,
+                           0            )
+
+           END-EXEC.
+
+           IF      SQLCODE  NOT EQUAL  +000 AND  -803
+                   MOVE 'INSCTL'  TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS00' TO     WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       310-79-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       315-00-VALIDA-CPF-DUPLIC    SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    IMP-NU-CPF      TO      NU-CPF.
+
+           EXEC    SQL
+
+                   SELECT  COUNT(*)
+
+                   INTO   :WS-QT-CPF
+
+                   FROM    DB2.SAGTBS01_ALUNOS
+
+                   WHERE   NU_CPF = :NU-CPF
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'SELCPF'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           IF      WS-QT-CPF       GREATER ZERO
+                   MOVE 'N'        TO      WS-SW-REG-VALIDO
+                   MOVE WS-MSG-065 TO      WS-MOTIVO-REJEICAO
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       315-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       320-00-INSERT-SAGTBS01      SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    'A'             TO      IC-SITUACAO.
+           MOVE    IMP-NO-ALUNO    TO      NO-ALUNO.
+           MOVE    WS-DAT-DB2      TO      DT-NASCIMENTO.
+           MOVE    IMP-IC-SEXO     TO      IC-SEXO.
+           MOVE    IMP-NU-CPF      TO      NU-CPF.
+
+           MOVE    -1              TO      WS-CO-LOCAL-CEL-NULL.
+           MOVE    -1              TO      WS-NU-TELEF-CEL-NULL.
+           MOVE    -1              TO      WS-NO-E-MAIL-NULL.
+           MOVE    -1              TO      WS-NO-OBS-NULL.
+
+           IF      IMP-NU-TELEF-CEL
+                               NOT EQUAL   ZEROS
+                   MOVE +0         TO      WS-CO-LOCAL-CEL-NULL
+                   MOVE +0         TO      WS-NU-TELEF-CEL-NULL
+                   MOVE IMP-CO-LOCAL-CEL   TO      CO-LOCAL-CEL
+                   MOVE IMP-NU-TELEF-CEL   TO      NU-TELEF-CEL
+           END-IF.
+
+           IF      IMP-NO-E-MAIL
+                                NOT EQUAL  SPACES
+                   MOVE +0          TO     WS-NO-E-MAIL-NULL
+           END-IF.
+
+           IF      IMP-NO-OBS   NOT EQUAL  SPACES
+                   MOVE +0          TO     WS-NO-OBS-NULL
+           END-IF.
+
+           MOVE    IMP-NO-E-MAIL   TO      NO-E-MAIL.
+           MOVE    IMP-NO-OBS      TO      NO-OBS.
+
+           MOVE    IMP-NO-LOGRADOURO
+                                   TO      NO-LOGRADOURO.
+           MOVE    IMP-NU-ENDERECO TO      NU-ENDERECO.
+           MOVE    IMP-NO-BAIRRO   TO      NO-BAIRRO.
+           MOVE    IMP-NO-CIDADE   TO      NO-CIDADE.
+           MOVE    IMP-SG-UF       TO      SG-UF.
+           MOVE    IMP-NU-CEP      TO      NU-CEP.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS01_ALUNOS
+
+                          ( CO_ALUNO     ,
+                            DT_INCLUSAO  ,
+                            DT_ALTERACAO ,
+                            IC_SITUACAO  ,
+                            NO_ALUNO     ,
+                            DT_NASCIMENTO,
+                            IC_SEXO      ,
+                            NU_CPF       ,
+                            CO_LOCAL_CEL ,
+                            NU_TELEF_CEL ,
+                            NO_E_MAIL    ,
+                            NO_OBS       ,
+                            NO_LOGRADOURO,
+                            NU_ENDERECO  ,
+                            NO_BAIRRO    ,
+                            NO_CIDADE    ,
+                            SG_UF        ,
+                            NU_CEP       )
+
+                   VALUES (:CO-ALUNO     ,
+                           CURRENT DATE  ,
+                           NULL          ,
+                           :IC-SITUACAO  ,
+                           :NO-ALUNO     ,
+                           :DT-NASCIMENTO,
+                           :IC-SEXO      ,
+                           :NU-CPF       ,
+                           :CO-LOCAL-CEL
+                              :WS-CO-LOCAL-CEL-NULL,
+                           :NU-TELEF-CEL
+                              :WS-NU-TELEF-CEL-NULL,
+                           :NO-E-MAIL
+                              :WS-NO-E-MAIL-NULL,
+                           :NO-OBS
+                              :WS-NO-OBS-NULL,
+                           :NO-LOGRADOURO,
+                           :NU-ENDERECO  ,
+                           :NO-BAIRRO    ,
+                           :NO-CIDADE    ,
+                           :SG-UF        ,
+                           :NU-CEP       )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       320-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       330-00-INSERT-SAGTBS02      SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      IMP-NU-TELEF-CEL
+                               NOT EQUAL   ZEROS
+                   PERFORM         330-10-INSERT-SAGTBS02-LINHA
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       330-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       330-10-INSERT-SAGTBS02-LINHA
+                                   SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    CO-ALUNO        TO      TEL-CO-ALUNO.
+           MOVE    1               TO      TEL-CO-SEQ-TELEFONE.
+           MOVE    1               TO      TEL-TP-TELEFONE.
+           MOVE    IMP-CO-LOCAL-CEL
+                                   TO      TEL-CO-LOCAL-TEL.
+           MOVE    IMP-NU-TELEF-CEL
+                                   TO      TEL-NU-TELEFONE.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS02_TELEFONES
+
+                          ( CO_ALUNO       ,
+                            CO_SEQ_TELEFONE,
+                            TP_TELEFONE    ,
+                            CO_LOCAL_TEL   ,
+                            NU_TELEFONE    )
+
+                   VALUES (:TEL-CO-ALUNO       ,
+                           :TEL-CO-SEQ-TELEFONE,
+                           :TEL-TP-TELEFONE    ,
+                           :TEL-CO-LOCAL-TEL   ,
+                           :TEL-NU-TELEFONE    )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS02' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       330-19-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       340-00-INSERT-SAGTBS04      SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    CO-ALUNO        TO      MAT-CO-ALUNO.
+           MOVE    IMP-CO-CURSO    TO      MAT-CO-CURSO.
+           MOVE    IMP-CO-TURMA    TO      MAT-CO-TURMA.
+           MOVE    'A'             TO      MAT-IC-SITUACAO.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS04_MATRICULAS
+
+                          ( CO_ALUNO    ,
+                            CO_CURSO    ,
+                            CO_TURMA    ,
+                            DT_MATRICULA,
+                            IC_SITUACAO )
+
+                   VALUES (:MAT-CO-ALUNO,
+                           :MAT-CO-CURSO,
+                           :MAT-CO-TURMA,
+                           CURRENT DATE ,
+                           :MAT-IC-SITUACAO )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS04' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       340-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       350-00-INSERT-SAGTBS05      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    O NUMERO DA NOTIFICACAO E GERADO PELA MESMA             *
+      *    SAGTBS00_CONTROLE QUE GERA O CO_ALUNO (310-50).           *
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS00-CH-SEQ-NTF TO      NO-CHAVE.
+
+           PERFORM 310-50-OBTEM-SEQUENCIA.
+
+           MOVE    NU-SEQUENCIA    TO      NTF-CO-SEQ-NOTIFICACAO.
+
+           MOVE    CO-ALUNO        TO      NTF-CO-ALUNO.
+           MOVE    IMP-NO-ALUNO    TO      NTF-NO-ALUNO.
+           MOVE    IMP-NO-E-MAIL   TO      NTF-NO-E-MAIL.
+           MOVE    'P'             TO      NTF-IC-SITUACAO.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS05_NTF_OUTBOX
+
+                          ( CO_SEQ_NOTIFICACAO,
+                            CO_ALUNO      ,
+                            NO_ALUNO      ,
+                            NO_E_MAIL     ,
+                            DT_HORA_EVENTO,
+                            IC_SITUACAO   )
+
+                   VALUES (:NTF-CO-SEQ-NOTIFICACAO,
+                           :NTF-CO-ALUNO   ,
+                           :NTF-NO-ALUNO   ,
+                           :NTF-NO-E-MAIL  ,
+                           CURRENT TIMESTAMP,
+                           :NTF-IC-SITUACAO )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS05' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       350-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       900-00-LER-REGISTRO         SECTION.
+      *---------------------------------------------------------------*
+      *
+           READ    ARQENT
+                   AT      END
+                           MOVE    'S'     TO      WS-SW-FIM-ARQ
+           END-READ.
+      *
+      *---------------------------------------------------------------*
+       900-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       970-00-COMMIT                SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL
+                   COMMIT
+           END-EXEC.
+
+           MOVE    ZERO            TO      WS-QT-COMMIT.
+      *
+      *---------------------------------------------------------------*
+       970-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       995-00-ABEND-DB2            SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    SQLCODE         TO      WS-SQLCODE-DB2.
+
+           MOVE    WS-COMANDO-DB2  TO      WS-MSG-099 (14:06).
+           MOVE    WS-TABELAS-DB2  TO      WS-MSG-099 (31:08).
+           MOVE    WS-SQLCODE-DB2  TO      WS-MSG-099 (53:04).
+
+           DISPLAY WS-MSG-099.
+
+           EXEC    SQL
+                   ROLLBACK
+           END-EXEC.
+
+           CLOSE   ARQENT   RELATORIO.
+
+           MOVE    16              TO      RETURN-CODE.
+
+           STOP    RUN.
+      *
+      *---------------------------------------------------------------*
+       995-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       996-00-ABEND-SUB            SECTION.
+      *---------------------------------------------------------------*
+      *
+           DISPLAY WS-MSG-096.
+
+           EXEC    SQL
+                   ROLLBACK
+           END-EXEC.
+
+           CLOSE   ARQENT   RELATORIO.
+
+           MOVE    16              TO      RETURN-CODE.
+
+           STOP    RUN.
+      *
+      *---------------------------------------------------------------*
+       996-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       999-00-PROCED-FINAIS        SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL
+                   COMMIT
+           END-EXEC.
+
+           MOVE    WS-QT-LIDOS     TO      WS-ROD-LIDOS.
+           MOVE    WS-QT-ACEITOS   TO      WS-ROD-ACEITOS.
+           MOVE    WS-QT-REJEIT    TO      WS-ROD-REJEIT.
+
+           WRITE   REL-REGISTRO    FROM    WS-RODAPE-01
+                                   AFTER   ADVANCING 2 LINES.
+           WRITE   REL-REGISTRO    FROM    WS-RODAPE-02
+                                   AFTER   ADVANCING 1 LINE.
+           WRITE   REL-REGISTRO    FROM    WS-RODAPE-03
+                                   AFTER   ADVANCING 1 LINE.
+
+           CLOSE   ARQENT   RELATORIO.
+
+           MOVE    0               TO      RETURN-CODE.
+
+           STOP    RUN.
+      *
+      *---------------------------------------------------------------*
+       999-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      *---------------------------------------------------------------*
+      *                  FIM DO PROGRAMA - SAGBB033                   *
+      *---------------------------------------------------------------*
