@@ -0,0 +1,35 @@
+      *===============================================================*
+      *                                                               *
+      *   ULISSES & MORAES INFORMATICA S/C LTDA                       *
+      *                                                               *
+      *   BOOK          : SAGTBS04 (DCLGEN)                           *
+      *   TABELA DB2    : DB2.SAGTBS04_MATRICULAS                     *
+      *   OBJETIVO      : MATRICULA DO ALUNO EM UM CURSO/TURMA,       *
+      *                   FILHA DE SAGTBS01_ALUNOS PELO CO_ALUNO      *
+      *                   GERADO EM 210-00-PROXIMO-CO-ALUNO           *
+      *                                                                *
+      *   OBSERVACAO    : ITENS COM O PREFIXO MAT- PARA NAO COLIDIR   *
+      *                   COM OS HOST-VARIABLES DE SAGTBS01           *
+      *---------------------------------------------------------------*
+      *   HISTORICO DE ALTERACOES                                     *
+      *---------------------------------------------------------------*
+      *   PROGRAMADOR : ULISSES & MORAES     DATA : 08/08/2026        *
+      *   OBJETIVO    : CRIACAO - DESENVOLVIMENTO                     *
+      *===============================================================*
+      *
+      *    EXEC SQL DECLARE SAGTBS04_MATRICULAS TABLE
+      *    ( CO_ALUNO           INTEGER        NOT NULL,
+      *      CO_CURSO           INTEGER        NOT NULL,
+      *      CO_TURMA           INTEGER        NOT NULL,
+      *      DT_MATRICULA       DATE           NOT NULL,
+      *      IC_SITUACAO        CHAR(01)       NOT NULL )
+      *    END-EXEC.
+      *
+       01          DCLSAGTBS04-MATRICULAS.
+           03      MAT-CO-ALUNO            PIC     S9(009) COMP.
+           03      MAT-CO-CURSO            PIC     S9(009) COMP.
+           03      MAT-CO-TURMA            PIC     S9(009) COMP.
+           03      MAT-DT-MATRICULA        PIC     X(010).
+           03      MAT-IC-SITUACAO         PIC     X(001).
+      *
+      *===============================================================*
