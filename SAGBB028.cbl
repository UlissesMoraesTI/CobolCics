@@ -78,6 +78,25 @@
        01          WS-COMANDO-DB2  PIC     X(006) VALUE SPACES.
        01          WS-TABELAS-DB2  PIC     X(008) VALUE SPACES.
        01          WS-SQLCODE-DB2  PIC     +++9.
+      *
+       01          WS-QT-CPF       PIC     S9(009) COMP VALUE ZERO.
+       01          WS-IX-TEL       PIC     9(001) COMP VALUE ZERO.
+      *
+       01          WS-QT-TENTAT-CTL
+                                   PIC     9(001) COMP VALUE ZERO.
+       01          WS-SW-SEQ-OK    PIC     X(001) VALUE 'N'.
+         88        WS-SEQ-OK               VALUE 'S'.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE TRATAMENTO DE UF (ENDERECO)                   ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-UF-LISTA         PIC     X(054)  VALUE
+           'ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO'.
+       01      WS-TAB-UF           REDEFINES      WS-UF-LISTA.
+         03    WS-UF-OCORRE        OCCURS  27 TIMES
+                                   INDEXED BY WS-IX-UF
+                                   PIC     X(002).
       *
       /**-----------------------------------------------------------***
       ***          AREA DE TRATAMENTO DE DATA/HORA/TIMESTAMP        ***
@@ -168,6 +187,22 @@
            EXEC    SQL
                    INCLUDE SAGTBS01
            END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS00
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS02
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS04
+           END-EXEC.
+      /
+           EXEC    SQL
+                   INCLUDE SAGTBS05
+           END-EXEC.
       *
       *---------------------------------------------------------------*
        01          FILLER          PIC     X(040)  VALUE
@@ -180,7 +215,7 @@
       *
        01          DFHCOMMAREA.
          03        FILLER          PIC     X(001)
-                   OCCURS   500  DEPENDING  ON  EIBCALEN.
+                   OCCURS   600  DEPENDING  ON  EIBCALEN.
       *
       *===============================================================*
        PROCEDURE                   DIVISION.
@@ -314,11 +349,154 @@
 
            INSPECT WS028-NO-E-MAIL REPLACING ALL LOW-VALUES BY SPACES.
            INSPECT WS028-NO-OBS    REPLACING ALL LOW-VALUES BY SPACES.
+
+           PERFORM 112-00-CRITICA-ENDERECO.
+
+           PERFORM 115-00-VALIDA-TELEFONES.
+
+           IF      WS028-CO-CURSO  NOT     NUMERIC OR
+                   WS028-CO-CURSO  EQUAL   ZEROS   OR
+                   WS028-CO-TURMA  NOT     NUMERIC OR
+                   WS028-CO-TURMA  EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-071 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
       *
       *---------------------------------------------------------------*
        110-99-EXIT.
       *-=-=-=-=-=-*
               EXIT.
+      /===============================================================*
+       112-00-CRITICA-ENDERECO     SECTION.
+      *---------------------------------------------------------------*
+      *
+           INSPECT WS028-NO-LOGRADOURO
+                                   REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT WS028-NO-BAIRRO REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT WS028-NO-CIDADE REPLACING ALL LOW-VALUES BY SPACES.
+
+           IF      WS028-NO-LOGRADOURO
+                                   EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-066 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NO-BAIRRO EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-070 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NO-CIDADE EQUAL   SPACES
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-069 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NU-CEP    NOT     NUMERIC OR
+                   WS028-NU-CEP    EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-067 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           INSPECT WS028-SG-UF     REPLACING ALL LOW-VALUES BY SPACES.
+
+           SET     WS-IX-UF        TO      1.
+
+           SEARCH  WS-UF-OCORRE
+                   AT      END
+                           MOVE    01      TO WS028-CD-RETORNO
+                           MOVE    WS-MSG-068
+                                           TO WS028-MENSAGEM
+                           PERFORM 999-00-PROCED-FINAIS
+                   WHEN    WS-UF-OCORRE (WS-IX-UF)
+                                           EQUAL   WS028-SG-UF
+                           CONTINUE
+           END-SEARCH.
+      *
+      *---------------------------------------------------------------*
+       112-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       115-00-VALIDA-TELEFONES     SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS028-QT-TELEFONES
+                                   NOT     NUMERIC OR
+                   WS028-QT-TELEFONES
+                                   GREATER 3
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-074 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-QT-TELEFONES
+                                   EQUAL   ZERO    AND
+                   WS028-NU-TELEF-CEL
+                                   NOT     EQUAL   ZEROS
+                   MOVE 1          TO      WS028-QT-TELEFONES
+                   MOVE 1          TO      WS028-TP-TELEFONE (1)
+                   MOVE WS028-CO-LOCAL-CEL
+                                   TO      WS028-CO-LOCAL-TEL (1)
+                   MOVE WS028-NU-TELEF-CEL
+                                   TO      WS028-NU-TELEFONE (1)
+           END-IF.
+
+           IF      WS028-QT-TELEFONES
+                                   GREATER ZERO
+                   PERFORM 116-00-CRITICA-TELEFONE
+                           VARYING WS-IX-TEL FROM 1 BY 1
+                           UNTIL   WS-IX-TEL GREATER
+                                   WS028-QT-TELEFONES
+
+                   IF      WS028-TP-TELEFONE (1)
+                                   EQUAL   1
+                           MOVE WS028-CO-LOCAL-TEL (1)
+                                           TO WS028-CO-LOCAL-CEL
+                           MOVE WS028-NU-TELEFONE (1)
+                                           TO WS028-NU-TELEF-CEL
+                   END-IF
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       115-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       116-00-CRITICA-TELEFONE     SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS028-TP-TELEFONE (WS-IX-TEL)
+                               NOT EQUAL   1 AND 2 AND 3
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-074 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-CO-LOCAL-TEL (WS-IX-TEL)
+                                   NOT     NUMERIC
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-063 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+
+           IF      WS028-NU-TELEFONE (WS-IX-TEL)
+                                   NOT     NUMERIC OR
+                   WS028-NU-TELEFONE (WS-IX-TEL)
+                                   EQUAL   ZEROS
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-064 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       116-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
       /===============================================================*
        120-00-LINK-SAGBB006        SECTION.
       *---------------------------------------------------------------*
@@ -393,42 +571,188 @@
        200-00-PROCED-PRINCIPAIS    SECTION.
       *---------------------------------------------------------------*
       *
-           PERFORM 210-00-SELMAX-SAGTBS01.
+           PERFORM 210-00-PROXIMO-CO-ALUNO.
+
+           PERFORM 215-00-VALIDA-CPF-DUPLIC.
 
            PERFORM 220-00-INSERT-SAGTBS01.
+
+           PERFORM 230-00-INSERT-SAGTBS02.
+
+           PERFORM 240-00-INSERT-SAGTBS04.
+
+           PERFORM 250-00-INSERT-SAGTBS05.
       *
       *---------------------------------------------------------------*
        200-99-EXIT.
       *-=-=-=-=-=-*
               EXIT.
       /===============================================================*
-       210-00-SELMAX-SAGTBS01      SECTION.
+       210-00-PROXIMO-CO-ALUNO     SECTION.
       *---------------------------------------------------------------*
       *
+      *    O NUMERO DE ALUNO E OBTIDO DA TABELA DE CONTROLE           *
+      *    SAGTBS00_CONTROLE (UPDATE ... SET NU_SEQUENCIA = +1 SEGUIDO*
+      *    DE UM SELECT NA MESMA UNIDADE DE TRABALHO), E NAO MAIS POR *
+      *    SELECT MAX(CO_ALUNO)+1, QUE PERMITIA A DOIS TERMINAIS EM   *
+      *    CONCORRENCIA LEREM O MESMO MAXIMO E COLIDIREM NO INSERT.   *
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS00-CH-CO-ALUNO
+                                   TO      NO-CHAVE.
+
+           PERFORM 210-50-OBTEM-SEQUENCIA.
+
+           MOVE    NU-SEQUENCIA    TO      CO-ALUNO.
+      *
+      *---------------------------------------------------------------*
+       210-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-50-OBTEM-SEQUENCIA      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    INCREMENTA E LE A LINHA DE SAGTBS00_CONTROLE CUJA CHAVE    *
+      *    ESTA EM NO-CHAVE. SE A LINHA AINDA NAO EXISTIR (TABELA     *
+      *    RECEM-CRIADA, SEM CARGA INICIAL), A LINHA E SEMEADA COM    *
+      *    ZERO (210-70-SEMEAR-CONTROLE) E A OPERACAO E REPETIDA UMA  *
+      *    UNICA VEZ.                                                 *
+      *---------------------------------------------------------------*
+      *
+           MOVE    'N'             TO      WS-SW-SEQ-OK.
+           MOVE    0               TO      WS-QT-TENTAT-CTL.
+
+           PERFORM 210-60-ATUALIZA-SEQUENCIA
+                   UNTIL   WS-SEQ-OK OR WS-QT-TENTAT-CTL GREATER 1.
+
+           IF      NOT     WS-SEQ-OK
+                   MOVE 'SELCTL'  TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS00' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-59-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-60-ATUALIZA-SEQUENCIA   SECTION.
+      *---------------------------------------------------------------*
+      *
+           ADD     1               TO      WS-QT-TENTAT-CTL.
+
            EXEC    SQL
 
-                   SELECT  MAX(CO_ALUNO)
+                   UPDATE  DB2.SAGTBS00_CONTROLE
 
-                   INTO   :CO-ALUNO
+                   SET     NU_SEQUENCIA = NU_SEQUENCIA + 1
+
+                   WHERE   NO_CHAVE = :NO-CHAVE
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'UPDCTL'  TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS00' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+
+           EXEC    SQL
+
+                   SELECT  NU_SEQUENCIA
+
+                   INTO   :NU-SEQUENCIA
+
+                   FROM    DB2.SAGTBS00_CONTROLE
+
+                   WHERE   NO_CHAVE = :NO-CHAVE
+
+           END-EXEC.
+
+           IF      SQLCODE     EQUAL   +000
+                   MOVE    'S'     TO      WS-SW-SEQ-OK
+           ELSE
+                   IF      SQLCODE EQUAL   +100
+                           PERFORM 210-70-SEMEAR-CONTROLE
+                   ELSE
+                           MOVE 'SELCTL'  TO      WS-COMANDO-DB2
+                           MOVE 'SAGTBS00' TO     WS-TABELAS-DB2
+                           PERFORM         995-00-ABEND-DB2
+                   END-IF
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-69-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       210-70-SEMEAR-CONTROLE      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    PRIMEIRA UTILIZACAO DESTA CHAVE: NAO HA LINHA EM           *
+      *    SAGTBS00_CONTROLE AINDA. SEMEIA A LINHA COM NU_SEQUENCIA=0 *
+      *    PARA QUE A PROXIMA TENTATIVA DE 210-60 A INCREMENTE PARA 1.*
+      *    SE OUTRO TERMINAL JA TIVER SEMEADO A MESMA CHAVE ENTRE A   *
+      *    FALHA DO SELECT E ESTE INSERT (SQLCODE -803), A DUPLICATA  *
+      *    E IGNORADA E A TENTATIVA SEGUINTE DE 210-60 ENCONTRA A     *
+      *    LINHA JA SEMEADA PELO OUTRO TERMINAL.                      *
+      *---------------------------------------------------------------*
+      *
+           EXEC    SQL
+
+                   INSERT  INTO    DB2.SAGTBS00_CONTROLE
+
+                          ( NO_CHAVE    ,
+                            NU_SEQUENCIA)
+
+                   VALUES (:NO-CHAVE    ,
+                           0            )
+
+           END-EXEC.
+
+           IF      SQLCODE  NOT EQUAL  +000 AND  -803
+                   MOVE 'INSCTL'  TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS00' TO     WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       210-79-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       215-00-VALIDA-CPF-DUPLIC    SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS028-NU-CPF    TO      NU-CPF.
+
+           EXEC    SQL
+
+                   SELECT  COUNT(*)
+
+                   INTO   :WS-QT-CPF
 
                    FROM    DB2.SAGTBS01_ALUNOS
 
+                   WHERE   NU_CPF = :NU-CPF
+
            END-EXEC.
 
-           IF      SQLCODE     NOT EQUAL   +000 AND +100 AND -305
-                   MOVE 'SELMAX'   TO      WS-COMANDO-DB2
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'SELCPF'   TO      WS-COMANDO-DB2
                    MOVE 'SAGTBS01' TO      WS-TABELAS-DB2
                    PERFORM         995-00-ABEND-DB2
            END-IF.
 
-           IF      SQLCODE         EQUAL   +100 OR  -305
-                   MOVE +0         TO      CO-ALUNO
+           IF      WS-QT-CPF       GREATER ZERO
+                   MOVE 01         TO      WS028-CD-RETORNO
+                   MOVE WS-MSG-065 TO      WS028-MENSAGEM
+                   PERFORM         999-00-PROCED-FINAIS
            END-IF.
-
-           ADD     001             TO      CO-ALUNO.
       *
       *---------------------------------------------------------------*
-       210-99-EXIT.
+       215-99-EXIT.
       *-=-=-=-=-=-*
               EXIT.
       /===============================================================*
@@ -437,6 +761,8 @@
       *
            MOVE    CO-ALUNO        TO      WS028-CO-ALUNO.
 
+           MOVE    'A'             TO      IC-SITUACAO.
+
            MOVE    WS028-NO-ALUNO  TO      NO-ALUNO.
 
            MOVE    WS028-DT-NASCIMENTO
@@ -473,6 +799,15 @@
            MOVE    WS028-NO-E-MAIL TO      NO-E-MAIL.
            MOVE    WS028-NO-OBS    TO      NO-OBS.
 
+           MOVE    WS028-NO-LOGRADOURO
+                                   TO      NO-LOGRADOURO.
+           MOVE    WS028-NU-ENDERECO
+                                   TO      NU-ENDERECO.
+           MOVE    WS028-NO-BAIRRO TO      NO-BAIRRO.
+           MOVE    WS028-NO-CIDADE TO      NO-CIDADE.
+           MOVE    WS028-SG-UF     TO      SG-UF.
+           MOVE    WS028-NU-CEP    TO      NU-CEP.
+
            EXEC    SQL     INSERT
 
                    INTO    DB2.SAGTBS01_ALUNOS
@@ -480,6 +815,7 @@
                           ( CO_ALUNO     ,
                             DT_INCLUSAO  ,
                             DT_ALTERACAO ,
+                            IC_SITUACAO  ,
                             NO_ALUNO     ,
                             DT_NASCIMENTO,
                             IC_SEXO      ,
@@ -487,11 +823,18 @@
                             CO_LOCAL_CEL ,
                             NU_TELEF_CEL ,
                             NO_E_MAIL    ,
-                            NO_OBS       )
+                            NO_OBS       ,
+                            NO_LOGRADOURO,
+                            NU_ENDERECO  ,
+                            NO_BAIRRO    ,
+                            NO_CIDADE    ,
+                            SG_UF        ,
+                            NU_CEP       )
 
                    VALUES (:CO-ALUNO     ,
                            CURRENT DATE  ,
                            NULL          ,
+                           :IC-SITUACAO  ,
                            :NO-ALUNO     ,
                            :DT-NASCIMENTO,
                            :IC-SEXO      ,
@@ -503,7 +846,13 @@
                            :NO-E-MAIL
                               :WS-NO-E-MAIL-NULL,
                            :NO-OBS
-                              :WS-NO-OBS-NULL )
+                              :WS-NO-OBS-NULL,
+                           :NO-LOGRADOURO,
+                           :NU-ENDERECO  ,
+                           :NO-BAIRRO    ,
+                           :NO-CIDADE    ,
+                           :SG-UF        ,
+                           :NU-CEP       )
 
            END-EXEC.
 
@@ -517,6 +866,157 @@
        220-99-EXIT.
       *-=-=-=-=-=-*
               EXIT.
+      /===============================================================*
+       230-00-INSERT-SAGTBS02      SECTION.
+      *---------------------------------------------------------------*
+      *
+           IF      WS028-QT-TELEFONES
+                                   GREATER ZERO
+                   PERFORM 230-10-INSERT-SAGTBS02-LINHA
+                           VARYING WS-IX-TEL FROM 1 BY 1
+                           UNTIL   WS-IX-TEL GREATER
+                                   WS028-QT-TELEFONES
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       230-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       230-10-INSERT-SAGTBS02-LINHA
+                                    SECTION.
+      *---------------------------------------------------------------*
+      *
+           MOVE    CO-ALUNO        TO      TEL-CO-ALUNO.
+           MOVE    WS-IX-TEL    TO      TEL-CO-SEQ-TELEFONE.
+           MOVE    WS028-TP-TELEFONE (WS-IX-TEL)
+                                   TO      TEL-TP-TELEFONE.
+           MOVE    WS028-CO-LOCAL-TEL (WS-IX-TEL)
+                                   TO      TEL-CO-LOCAL-TEL.
+           MOVE    WS028-NU-TELEFONE (WS-IX-TEL)
+                                   TO      TEL-NU-TELEFONE.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS02_TELEFONES
+
+                          ( CO_ALUNO       ,
+                            CO_SEQ_TELEFONE,
+                            TP_TELEFONE    ,
+                            CO_LOCAL_TEL   ,
+                            NU_TELEFONE    )
+
+                   VALUES (:TEL-CO-ALUNO       ,
+                           :TEL-CO-SEQ-TELEFONE,
+                           :TEL-TP-TELEFONE    ,
+                           :TEL-CO-LOCAL-TEL   ,
+                           :TEL-NU-TELEFONE    )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS02' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       230-19-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       240-00-INSERT-SAGTBS04      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    MATRICULA DO ALUNO NO CURSO/TURMA INFORMADO NA INCLUSAO,   *
+      *    NA MESMA UNIDADE DE TRABALHO DO CADASTRO DO ALUNO.         *
+      *---------------------------------------------------------------*
+      *
+           MOVE    CO-ALUNO        TO      MAT-CO-ALUNO.
+           MOVE    WS028-CO-CURSO  TO      MAT-CO-CURSO.
+           MOVE    WS028-CO-TURMA  TO      MAT-CO-TURMA.
+           MOVE    'A'             TO      MAT-IC-SITUACAO.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS04_MATRICULAS
+
+                          ( CO_ALUNO    ,
+                            CO_CURSO    ,
+                            CO_TURMA    ,
+                            DT_MATRICULA,
+                            IC_SITUACAO )
+
+                   VALUES (:MAT-CO-ALUNO,
+                           :MAT-CO-CURSO,
+                           :MAT-CO-TURMA,
+                           CURRENT DATE ,
+                           :MAT-IC-SITUACAO )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS04' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       240-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
+      /===============================================================*
+       250-00-INSERT-SAGTBS05      SECTION.
+      *---------------------------------------------------------------*
+      *
+      *    GRAVA UM REGISTRO NA FILA DE SAIDA (OUTBOX) PARA QUE UM JOB*
+      *    BATCH SEPARADO DISPARE O E-MAIL DE BOAS-VINDAS E AVISE O   *
+      *    MODULO FINANCEIRO. SAGBB028 NAO CONHECE NEM CHAMA ESSES    *
+      *    SISTEMAS DIRETAMENTE. O NUMERO DA NOTIFICACAO E GERADO PELA*
+      *    MESMA SAGTBS00_CONTROLE QUE GERA O CO_ALUNO (210-50).      *
+      *---------------------------------------------------------------*
+      *
+           MOVE    WS00-CH-SEQ-NTF TO      NO-CHAVE.
+
+           PERFORM 210-50-OBTEM-SEQUENCIA.
+
+           MOVE    NU-SEQUENCIA    TO      NTF-CO-SEQ-NOTIFICACAO.
+
+           MOVE    CO-ALUNO        TO      NTF-CO-ALUNO.
+           MOVE    WS028-NO-ALUNO  TO      NTF-NO-ALUNO.
+           MOVE    WS028-NO-E-MAIL TO      NTF-NO-E-MAIL.
+           MOVE    'P'             TO      NTF-IC-SITUACAO.
+
+           EXEC    SQL     INSERT
+
+                   INTO    DB2.SAGTBS05_NTF_OUTBOX
+
+                          ( CO_SEQ_NOTIFICACAO,
+                            CO_ALUNO      ,
+                            NO_ALUNO      ,
+                            NO_E_MAIL     ,
+                            DT_HORA_EVENTO,
+                            IC_SITUACAO   )
+
+                   VALUES (:NTF-CO-SEQ-NOTIFICACAO,
+                           :NTF-CO-ALUNO   ,
+                           :NTF-NO-ALUNO   ,
+                           :NTF-NO-E-MAIL  ,
+                           CURRENT TIMESTAMP,
+                           :NTF-IC-SITUACAO )
+
+           END-EXEC.
+
+           IF      SQLCODE     NOT EQUAL   +000
+                   MOVE 'INSERT'   TO      WS-COMANDO-DB2
+                   MOVE 'SAGTBS05' TO      WS-TABELAS-DB2
+                   PERFORM         995-00-ABEND-DB2
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+       250-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
       /===============================================================*
        995-00-ABEND-DB2            SECTION.
       *---------------------------------------------------------------*
